@@ -0,0 +1,69 @@
+000010******************************************************************
+000020* Author: RICARDO RIBEIRO DE ALVARENGA - RRA
+000030* Installation: FOLHA DE PAGAMENTO
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled: 2026-08-09
+000060* Purpose: MENU PRINCIPAL DO SISTEMA DE FOLHA DE PAGAMENTO. CHAMA
+000070*          PROGCOB02 (CAPTURA DE NOME), PROGCOB03 (CAPTURA DA
+000080*          DATA DO SISTEMA) E PROGCOB04 (FOLHA DE PAGAMENTO EM
+000090*          LOTE) COMO SUBPROGRAMAS, A PARTIR DE UM UNICO PONTO
+000100*          DE ENTRADA, EM VEZ DE TRES EXECUCOES MANUAIS SEPARADAS.
+000110* Tectonics: cobc
+000120******************************************************************
+000130* MODIFICATION HISTORY
+000140* DATE       INIT DESCRIPTION
+000150* 2026-08-09 RRA  ORIGINAL.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. PROGCOB01.
+000190 ENVIRONMENT DIVISION.
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+000220 77  WRK-OPCAO             PIC 9(01) VALUE ZERO.
+000230 77  WRK-SW-CONTINUA       PIC X(01) VALUE 'S'.
+000240     88  WRK-SAIR                    VALUE 'N'.
+000250 PROCEDURE DIVISION.
+000260******************************************************************
+000270* 0000-MAINLINE - CONTROLA O LACO DO MENU PRINCIPAL.
+000280******************************************************************
+000290 0000-MAINLINE.
+000300     PERFORM 1000-PROCESSA-MENU THRU 1000-EXIT
+000310         UNTIL WRK-SAIR.
+000320     STOP RUN.
+000330******************************************************************
+000340* 1000-PROCESSA-MENU - EXIBE O MENU, LE A OPCAO E ACIONA O
+000350*                      SUBPROGRAMA CORRESPONDENTE.
+000360******************************************************************
+000370 1000-PROCESSA-MENU.
+000380     PERFORM 1100-EXIBE-MENU THRU 1100-EXIT.
+000390     ACCEPT WRK-OPCAO FROM CONSOLE.
+000400     EVALUATE WRK-OPCAO
+000410         WHEN 1
+000420             CALL 'PROGCOB02'
+000430         WHEN 2
+000440             CALL 'PROGCOB03'
+000450         WHEN 3
+000460             CALL 'PROGCOB04'
+000470         WHEN 0
+000480             MOVE 'N' TO WRK-SW-CONTINUA
+000490         WHEN OTHER
+000500             DISPLAY 'OPCAO INVALIDA. TENTE NOVAMENTE.'
+000510     END-EVALUATE.
+000520 1000-EXIT.
+000530     EXIT.
+000540******************************************************************
+000550* 1100-EXIBE-MENU - APRESENTA AS OPCOES DISPONIVEIS.
+000560******************************************************************
+000570 1100-EXIBE-MENU.
+000580     DISPLAY ' '.
+000590     DISPLAY '============================================='.
+000600     DISPLAY ' MENU PRINCIPAL - FOLHA DE PAGAMENTO'.
+000610     DISPLAY '============================================='.
+000620     DISPLAY ' 1 - CAPTURAR NOME (PROGCOB02)'.
+000630     DISPLAY ' 2 - CAPTURAR DATA DO SISTEMA (PROGCOB03)'.
+000640     DISPLAY ' 3 - EXECUTAR FOLHA DE PAGAMENTO (PROGCOB04)'.
+000650     DISPLAY ' 0 - SAIR'.
+000660     DISPLAY 'OPCAO: ' WITH NO ADVANCING.
+000670 1100-EXIT.
+000680     EXIT.
+000690 END PROGRAM PROGCOB01.
