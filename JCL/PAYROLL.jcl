@@ -0,0 +1,75 @@
+//PAYROLL  JOB (ACCT01),'FOLHA DE PAGAMENTO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* FOLHA.PAYROLL.PAYROLL                                        *
+//*                                                               *
+//* PURPOSE.....: EXECUTA O LOTE MENSAL DA FOLHA DE PAGAMENTO,    *
+//*               ENCADEANDO A VALIDACAO DO NOME DO OPERADOR      *
+//*               (PROGCOB02), A CAPTURA E CLASSIFICACAO DA DATA  *
+//*               DE PROCESSAMENTO (PROGCOB03) E O CALCULO DA     *
+//*               FOLHA PROPRIAMENTE DITO (PROGCOB04).            *
+//*                                                               *
+//* HISTORY.....:                                                *
+//*   2026-08-09 RRA  ORIGINAL.                                  *
+//*   2026-08-09 RRA  PAYRPT PASSOU A SER (MOD,CATLG,CATLG), IGUAL*
+//*               A PAYCKPT/SALHIST, PARA NAO FALHAR NA ALOCACAO  *
+//*               QUANDO O PROGCOB04 RETOMA UM LOTE (OPEN EXTEND).*
+//*               ACRESCENTADOS O PAYCTRL (TOTAIS DE CONTROLE     *
+//*               EXTERNOS, LIDOS PELO PROGCOB04) E O DATEAUD     *
+//*               (LIDO, NAO GRAVADO, PELO PROGCOB04 PARA OBTER A *
+//*               DATA DE VIGENCIA DO LOTE) NO STEP030.           *
+//*   2026-08-09 RRA  ACRESCENTADO O PAYOPER EM TODOS OS STEPS, COM*
+//*               O OPERADOR DO LOTE PREPARADO EXTERNAMENTE; SEM  *
+//*               ELE, O LOGON DE OPERADOR DE CADA PROGRAMA FICAVA*
+//*               PARADO NUM ACCEPT FROM CONSOLE QUE ESTA JCL NAO *
+//*               TEM COMO RESPONDER.                             *
+//*   2026-08-09 RRA  ACRESCENTADOS O EMPMAST (O PROGCOB02 PASSOU A*
+//*               CONFERIR O NOME DIGITADO CONTRA O CADASTRO) E O *
+//*               PAYNOME (NOME DO LOTE PREPARADO EXTERNAMENTE) NO*
+//*               STEP010, PELO MESMO MOTIVO DO PAYOPER ACIMA.    *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PROGCOB02
+//STEPLIB  DD DSN=FOLHA.PAYROLL.LOADLIB,DISP=SHR
+//PAYOPER  DD DSN=FOLHA.PAYROLL.OPER,DISP=SHR
+//PAYNOME  DD DSN=FOLHA.PAYROLL.NOME,DISP=SHR
+//EMPMAST  DD DSN=FOLHA.PAYROLL.EMPMAST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* CAPTURA E CLASSIFICA A DATA DE PROCESSAMENTO DO LOTE, GRAVANDO*
+//* UM REGISTRO DE AUDITORIA (DATA/HORA/OPERADOR) NO DATEAUD. NAO *
+//* RODA SE O STEP010 REJEITOU O LOGON DO OPERADOR (RC 8).        *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=PROGCOB03,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=FOLHA.PAYROLL.LOADLIB,DISP=SHR
+//PAYOPER  DD DSN=FOLHA.PAYROLL.OPER,DISP=SHR
+//DATEAUD  DD DSN=FOLHA.PAYROLL.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=30),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* CALCULA E IMPRIME A FOLHA. EMPMAST E PAYMOEDA JA EXISTEM E SAO*
+//* SOMENTE LIDOS; PAYRPT SAI NOVO A CADA EXECUCAO; PAYCKPT E      *
+//* SALHIST CRESCEM/SAO RETOMADOS DE UMA EXECUCAO PARA A OUTRA.   *
+//* NAO RODA SE O STEP010 OU O STEP020 REJEITOU O LOGON (RC 8).   *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=PROGCOB04,COND=((8,GE,STEP010),(8,GE,STEP020))
+//STEPLIB  DD DSN=FOLHA.PAYROLL.LOADLIB,DISP=SHR
+//PAYOPER  DD DSN=FOLHA.PAYROLL.OPER,DISP=SHR
+//EMPMAST  DD DSN=FOLHA.PAYROLL.EMPMAST,DISP=SHR
+//PAYMOEDA DD DSN=FOLHA.PAYROLL.MOEDA,DISP=SHR
+//PAYCTRL  DD DSN=FOLHA.PAYROLL.CTRLTOT,DISP=SHR
+//DATEAUD  DD DSN=FOLHA.PAYROLL.AUDIT,DISP=SHR
+//PAYRPT   DD DSN=FOLHA.PAYROLL.REPORT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=100),
+//             SPACE=(TRK,(5,5),RLSE)
+//PAYCKPT  DD DSN=FOLHA.PAYROLL.CKPT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=41),
+//             SPACE=(TRK,(1,1),RLSE)
+//SALHIST  DD DSN=FOLHA.PAYROLL.SALHIST,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=58),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//
