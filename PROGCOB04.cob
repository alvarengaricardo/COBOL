@@ -1,28 +1,1024 @@
-      ******************************************************************
-      * Author: RICARDO RIBEIRO DE ALVARENGA - RRA
-      * Date: 2023-09-05
-      * Purpose: RECEBER NOME E SALARIO, IMPRIMIR FORMATADO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB04.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME       PIC X(20) VALUE SPACES.
-       77 WRK-SALARIO    PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WRK-NOME    FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-      ***** MOSTRA DADOS
-           DISPLAY 'NOME: ' WRK-NOME.
-           DISPLAY 'SALARIO: ' WRK-SALARIO-ED.
-           STOP RUN.
-       END PROGRAM PROGCOB04.
+000010******************************************************************
+000020* Author: RICARDO RIBEIRO DE ALVARENGA - RRA
+000030* Installation: FOLHA DE PAGAMENTO
+000040* Date-Written: 2023-09-05
+000050* Date-Compiled: 2026-08-09
+000060* Purpose: LER O CADASTRO DE FUNCIONARIOS (EMPLOYEE-MASTER),
+000070*          CALCULAR INSS E IRRF E IMPRIMIR O HOLERITE (SALARIO
+000080*          BRUTO, DESCONTOS E SALARIO LIQUIDO) DE CADA
+000090*          FUNCIONARIO EM UMA UNICA EXECUCAO EM LOTE.
+000100* Tectonics: cobc
+000110******************************************************************
+000120* MODIFICATION HISTORY
+000130* DATE       INIT DESCRIPTION
+000140* 2023-09-05 RRA  ORIGINAL - LE NOME E SALARIO DO CONSOLE.
+000150* 2026-08-09 RRA  CONVERTIDO PARA PROCESSAMENTO EM LOTE CONTRA O
+000160*                 ARQUIVO EMPLOYEE-MASTER, UM FUNCIONARIO POR
+000170*                 REGISTRO, EM VEZ DE ACCEPT FROM CONSOLE.
+000180* 2026-08-09 RRA  INCLUIDO CALCULO DE INSS E IRRF PELAS TABELAS
+000190*                 DE FAIXAS VIGENTES, COM IMPRESSAO DO HOLERITE
+000200*                 (BRUTO, DESCONTOS E LIQUIDO).
+000210* 2026-08-09 RRA  GOBACK NO LUGAR DE STOP RUN, PARA PODER SER
+000220*                 CHAMADO COMO SUBPROGRAMA PELO MENU PROGCOB01.
+000230* 2026-08-09 RRA  O REGISTRO DO CADASTRO PASSOU A VIR DO COPYBOOK
+000240*                 EMPREC (COPYBOOKS/EMPREC.CPY), COMPARTILHADO
+000250*                 COM O PROGCOB02, NO LUGAR DO LAYOUT LOCAL.
+000260* 2026-08-09 RRA  INCLUIDA VALIDACAO DO SALARIO DE CADA REGISTRO
+000270*                 (NAO NUMERICO, ZERADO OU NEGATIVO) ANTES DE
+000280*                 CALCULAR O HOLERITE; REGISTROS INVALIDOS SAO
+000290*                 REJEITADOS E CONTADOS, NAO MAIS IMPRESSOS.
+000300* 2026-08-09 RRA  OS HOLERITES PASSARAM A SER IMPRESSOS NO ARQUIVO
+000310*                 REPORT-FILE (CABECALHO, CABECALHO DE COLUNAS,
+000320*                 LINHAS DE DETALHE, TOTAL E QUEBRA DE PAGINA), EM
+000330*                 VEZ DE SAIR SO POR DISPLAY.
+000340* 2026-08-09 RRA  INCLUIDO CHECKPOINT/RESTART: A CADA WRK-CKPT-
+000350*                 INTERVALO FUNCIONARIOS PROCESSADOS, A MATRICULA
+000360*                 DO ULTIMO REGISTRO E GRAVADA NO CHECKPOINT-FILE;
+000370*                 SE O ARQUIVO JA EXISTIR NO INICIO DA EXECUCAO, O
+000380*                 LOTE REINICIA A PARTIR DO PROXIMO FUNCIONARIO.
+000390* 2026-08-09 RRA  CADA FUNCIONARIO PROCESSADO COM SUCESSO PASSA A
+000400*                 GRAVAR UM REGISTRO NO SALARY-HISTORY-FILE, COM
+000410*                 A MATRICULA, A DATA DE VIGENCIA (A DATA DESTA
+000420*                 EXECUCAO) E O SALARIO BRUTO, PARA MANTER O
+000430*                 HISTORICO SALARIAL DO FUNCIONARIO.
+000440* 2026-08-09 RRA  A MOEDA DO HOLERITE DEIXOU DE SER FIXA EM BRL:
+000450*                 O CODIGO E LIDO DO CURRENCY-CONFIG-FILE
+000460*                 (PAYMOEDA) NO INICIO DA EXECUCAO (BRL SE O
+000470*                 ARQUIVO NAO EXISTIR OU TRAZER CODIGO INVALIDO),
+000480*                 E OS VALORES EDITADOS SAO REFORMATADOS PARA
+000490*                 USD QUANDO FOR O CASO.
+000500* 2026-08-09 RRA  INCLUIDA CONFERENCIA DE TOTAIS DE CONTROLE: O
+000510*                 CADASTRO E PERCORRIDO UMA VEZ NO INICIO PARA
+000520*                 APURAR A QUANTIDADE DE REGISTROS E O BRUTO
+000530*                 ESPERADO, CONFERIDOS CONTRA O QUE FOI REALMENTE
+000540*                 PROCESSADO AO FIM DO LOTE, COM AVISO DE LOTE
+000550*                 FORA DE BALANCO SE NAO BATEREM.
+000560* 2026-08-09 RRA  INCLUIDO LOGON DE OPERADOR (MESMA TABELA DE
+000570*                 OPERADORES AUTORIZADOS DO PROGCOB02/03); SE O
+000580*                 OPERADOR NAO FOR VALIDO, O LOTE NEM ABRE OS
+000590*                 ARQUIVOS, E DEVOLVE RETURN-CODE 8. RETURN-CODE 8
+000600*                 TAMBEM EM CASO DE FALHA NA ABERTURA DE ARQUIVO;
+000610*                 4 SE HOUVE REGISTRO REJEITADO OU LOTE FORA DE
+000620*                 BALANCO; 0 EM CASO NORMAL.
+000630* 2026-08-09 RRA  CORRIGIDA A TABELA DO IRRF: FALTAVA A FAIXA
+000640*                 ACIMA DE 4664,68, QUE ESTAVA SENDO TRATADA COMO
+000650*                 A FAIXA DE 22,50% (COPIANDO O IDIOMA DE TETO DO
+000660*                 INSS, QUE NAO SE APLICA AO IRRF - O IRRF E
+000670*                 PROGRESSIVO E NAO TEM TETO). INCLUIDA A QUINTA
+000680*                 FAIXA (27,50%, PARCELA A DEDUZIR 884,96).
+000690* 2026-08-09 RRA  REPORT-FILE NAO PODE MAIS SER SEMPRE ABERTO COM
+000700*                 OPEN OUTPUT: ISSO TRUNCAVA O RELATORIO JA
+000710*                 GRAVADO QUANDO O LOTE ERA RETOMADO APOS UMA
+000720*                 INTERRUPCAO, PERDENDO OS HOLERITES ANTERIORES
+000730*                 AO CHECKPOINT.
+000740*                 1065-ABRE-RELATORIO PASSA A USAR O MESMO IDIOMA
+000750*                 DE OPEN EXTEND COM FALLBACK PARA OPEN OUTPUT JA
+000760*                 USADO NO SALARY-HISTORY-FILE, MAS SO QUANDO
+000770*                 WRK-EH-RESTART - EM EXECUCAO NOVA, CONTINUA
+000780*                 SAINDO EM BRANCO. PELO MESMO MOTIVO, O NUMERO DE
+000790*                 PAGINA E O TOTAL LIQUIDO ACUMULADO TAMBEM PASSAM
+000800*                 A SER GRAVADOS NO CHECKPOINT E RESTAURADOS NUMA
+000810*                 RETOMADA, JUNTO COM WRK-CONT-ERROS E O BRUTO
+000820*                 PROCESSADO (QUE ANTES ZERAVAM A CADA EXECUCAO E
+000830*                 FAZIAM UMA RETOMADA SEMPRE ACUSAR LOTE FORA DE
+000840*                 BALANCO).
+000850* 2026-08-09 RRA  A MOEDA DEIXOU DE SER UNICA PARA TODO O LOTE: O
+000860*                 CADASTRO (COPYBOOKS/EMPREC.CPY) GANHOU EMP-
+000870*                 MOEDA,
+000880*                 E CADA FUNCIONARIO PODE TER SUA PROPRIA MOEDA
+000890*                 (2060-DETERMINA-MOEDA-REGISTRO), CAINDO NA MOEDA
+000900*                 PADRAO DO LOTE (LIDA DE PAYMOEDA, IGUAL ANTES)
+000910*                 QUANDO O CAMPO NAO TRAZ UM CODIGO RECONHECIDO. A
+000920*                 LINHA DE DETALHE GANHOU UMA COLUNA DE MOEDA;
+000930*                 A MOEDA DO CABECALHO DE PAGINA CONTINUA SENDO A
+000940*                 PADRAO DO LOTE, NAO UMA MOEDA UNICA GARANTIDA
+000950*                 PARA TODOS OS REGISTROS DA PAGINA.
+000960* 2026-08-09 RRA  A CONFERENCIA DE TOTAIS DE CONTROLE PASSOU A
+000970*                 COMPARAR CONTRA UM ARQUIVO EXTERNO DE CONTROLE
+000980*                 (CONTROL-TOTAL-FILE, PAYCTRL), PREPARADO ANTES
+000990*                 DO LOTE RODAR, EM VEZ DE UM SEGUNDO PASSE SOBRE
+001000*                 O PROPRIO EMPLOYEE-MASTER - UM SEGUNDO PASSE NO
+001010*                 MESMO ARQUIVO NUNCA PODERIA PEGAR UM REGISTRO
+001020*                 FALTANDO OU DUPLICADO NO EMPMAST EM RELACAO A UM
+001030*                 CONTROLE EXTERNO INDEPENDENTE. SE O PAYCTRL NAO
+001040*                 EXISTIR, A CONFERENCIA E PULADA COM AVISO, EM
+001050*                 VEZ DE ACUSAR LOTE FORA DE BALANCO.
+001060* 2026-08-09 RRA  A DATA DE VIGENCIA DO HISTORICO SALARIAL (WRK-
+001070*                 DATA-ATUAL) PASSOU A SER OBTIDA DO AUDIT-FILE
+001080*                 (DATEAUD) GRAVADO PELO PROGCOB03, LENDO ATE O
+001090*                 FIM PARA FICAR COM A DATA DO REGISTRO MAIS
+001100*                 RECENTE, EM VEZ DE UM ACCEPT FROM DATE PROPRIO E
+001110*                 DESLIGADO DA EXECUCAO DO PROGCOB03. SE O DATEAUD
+001120*                 NAO EXISTIR OU ESTIVER VAZIO (LOTE RODADO SEM
+001130*                 PASSAR PELO PROGCOB03 ANTES, O QUE O MENU E A
+001140*                 JCL PERMITEM), CONTINUA CAINDO NA DATA DO
+001150*                 SISTEMA COMO ANTES.
+001160* 2026-08-09 RRA  O CHECKPOINT PASSOU A SER GRAVADO A CADA
+001170*                 FUNCIONARIO PROCESSADO, EM VEZ DE A CADA
+001180*                 WRK-CKPT-INTERVALO (10) REGISTROS: COMO O
+001190*                 REPORT-FILE E O SALARY-HISTORY-FILE JA
+001200*                 RECEBIAM UM WRITE POR REGISTRO, UM CHECKPOINT
+001210*                 ATRASADO FAZIA UMA RETOMADA REPROCESSAR E
+001220*                 DUPLICAR AS LINHAS/HISTORICOS DOS REGISTROS
+001230*                 ENTRE O ULTIMO CHECKPOINT E O PONTO REAL DA
+001240*                 INTERRUPCAO.
+001250* 2026-08-09 RRA  8000-GRAVA-CHECKPOINT E 8100-LIMPA-CHECKPOINT
+001260*                 PASSARAM A CONFERIR O STATUS DO OPEN E DO WRITE
+001270*                 DO CHECKPOINT-FILE, GUARDANDO UMA FALHA EM
+001280*                 WRK-SW-CKPT-FALHA (MESMO IDIOMA JA USADO EM
+001290*                 WRK-SW-AUDITORIA NO PROGCOB03); 0000-MAINLINE
+001300*                 PASSA A DEVOLVER RETURN-CODE 4 TAMBEM QUANDO O
+001310*                 CHECKPOINT FALHOU, EM VEZ DE DEIXAR A FALHA
+001320*                 PASSAR EM SILENCIO.
+001330* 2026-08-09 RRA  CORRIGIDO O DESALINHAMENTO ENTRE O CABECALHO DE
+001340*                 COLUNAS (WRK-LINHA-COLUNAS) E A LINHA DE DETALHE
+001350*                 (WRK-LINHA-DETALHE): OS FILLERS ENTRE OS CAMPOS
+001360*                 DE VALOR FORAM RECALCULADOS PARA QUE INSS, IRRF,
+001370*                 LIQUIDO E MOEDA COMECEM NAS MESMAS COLUNAS DOS
+001380*                 RESPECTIVOS TITULOS.
+001390* 2026-08-09 RRA  O OPERADOR PASSA A SER LIDO DO OPERATOR-CONTROL-
+001400*                 FILE (PAYOPER) QUANDO ESSE ARQUIVO EXISTIR E
+001410*                 TIVER REGISTRO, NO MESMO IDIOMA JA USADO PARA A
+001420*                 MOEDA E O CONTROLE DE LOTE; SO CAI DE VOLTA NO
+001430*                 ACCEPT FROM CONSOLE QUANDO O ARQUIVO NAO EXISTE
+001440*                 OU ESTA VAZIO, PARA PODER RODAR SEM OPERADOR NO
+001450*                 CONSOLE DENTRO DA JCL/PAYROLL.
+001460* 2026-08-09 RRA  TAB-OPERADORES-DADOS/TAB-OPERADORES EXTRAIDAS
+001470*                 PARA O COPYBOOK COPYBOOKS/TABOPER.CPY,
+001480*                 COMPARTILHADO COM O PROGCOB02/03, NO LUGAR DE
+001490*                 TRES COPIAS DIGITADAS SEPARADAMENTE.
+001500* 2026-08-09 RRA  1050-VERIFICA-RESTART PASSA A ZERAR OS
+001510*                 CONTADORES/TOTAIS DE CONTROLE (E WRK-SW-CKPT-
+001520*                 FALHA/WRK-SW-HIST-FALHA) ANTES DE LER O
+001530*                 CHECKPOINT, PARA QUE UMA SEGUNDA CHAMADA DESTE
+001540*                 PROGRAMA PELO MENU PROGCOB01, SEM CHECKPOINT DE
+001550*                 UMA EXECUCAO ANTERIOR, NAO HERDE OS VALORES DA
+001560*                 CHAMADA ANTERIOR (OS VALUE DO WORKING-STORAGE SO
+001570*                 SE APLICAM UMA VEZ POR CARGA DO PROGRAMA, NAO A
+001580*                 CADA CALL).
+001590* 2026-08-09 RRA  1070-ABRE-HISTORICO E 7200-GRAVA-HISTORICO
+001600*                 PASSARAM A CONFERIR O STATUS DO OPEN E DO WRITE
+001610*                 DO SALARY-HISTORY-FILE, GUARDANDO UMA FALHA EM
+001620*                 WRK-SW-HIST-FALHA (MESMO IDIOMA JA USADO EM
+001630*                 WRK-SW-CKPT-FALHA); 0000-MAINLINE PASSA A
+001640*                 DEVOLVER RETURN-CODE 4 TAMBEM QUANDO O HISTORICO
+001650*                 FALHOU, EM VEZ DE PERDER OS REGISTROS EM
+001660*                 SILENCIO.
+001670******************************************************************
+001680 IDENTIFICATION DIVISION.
+001690 PROGRAM-ID. PROGCOB04.
+001700 ENVIRONMENT DIVISION.
+001710 CONFIGURATION SECTION.
+001720 SPECIAL-NAMES.
+001730     DECIMAL-POINT IS COMMA.
+001740 INPUT-OUTPUT SECTION.
+001750 FILE-CONTROL.
+001760     SELECT EMPLOYEE-MASTER
+001770         ASSIGN TO "EMPMAST"
+001780         ORGANIZATION IS INDEXED
+001790         ACCESS MODE IS SEQUENTIAL
+001800         RECORD KEY IS EMP-ID
+001810         FILE STATUS IS WRK-EMP-STATUS.
+001820     SELECT REPORT-FILE
+001830         ASSIGN TO "PAYRPT"
+001840         ORGANIZATION IS LINE SEQUENTIAL
+001850         FILE STATUS IS WRK-REPORT-STATUS.
+001860     SELECT CHECKPOINT-FILE
+001870         ASSIGN TO "PAYCKPT"
+001880         ORGANIZATION IS LINE SEQUENTIAL
+001890         FILE STATUS IS WRK-CKPT-STATUS.
+001900     SELECT SALARY-HISTORY-FILE
+001910         ASSIGN TO "SALHIST"
+001920         ORGANIZATION IS LINE SEQUENTIAL
+001930         FILE STATUS IS WRK-HIST-STATUS.
+001940     SELECT CURRENCY-CONFIG-FILE
+001950         ASSIGN TO "PAYMOEDA"
+001960         ORGANIZATION IS LINE SEQUENTIAL
+001970         FILE STATUS IS WRK-MOEDA-CFG-STATUS.
+001980     SELECT CONTROL-TOTAL-FILE
+001990         ASSIGN TO "PAYCTRL"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002010         FILE STATUS IS WRK-CTRLTOT-STATUS.
+002020     SELECT AUDIT-FILE
+002030         ASSIGN TO "DATEAUD"
+002040         ORGANIZATION IS LINE SEQUENTIAL
+002050         FILE STATUS IS WRK-AUDIT-STATUS.
+002060     SELECT OPERATOR-CONTROL-FILE
+002070         ASSIGN TO "PAYOPER"
+002080         ORGANIZATION IS LINE SEQUENTIAL
+002090         FILE STATUS IS WRK-OPER-CFG-STATUS.
+002100 DATA DIVISION.
+002110 FILE SECTION.
+002120 FD  EMPLOYEE-MASTER
+002130     LABEL RECORDS ARE STANDARD.
+002140     COPY EMPREC.
+002150 FD  REPORT-FILE
+002160     LABEL RECORDS ARE STANDARD.
+002170 01  REPORT-RECORD                PIC X(100).
+002180 FD  CHECKPOINT-FILE
+002190     LABEL RECORDS ARE STANDARD.
+002200 01  CHECKPOINT-RECORD.
+002210     05  CKPT-ULTIMA-MATRICULA    PIC X(06).
+002220     05  CKPT-CONT-PROCESSADOS    PIC 9(07).
+002230     05  CKPT-CONT-ERROS          PIC 9(05).
+002240     05  CKPT-BRUTO-PROCESSADO    PIC 9(08)V99.
+002250     05  CKPT-TOTAL-LIQUIDO       PIC 9(08)V99.
+002260     05  CKPT-NUM-PAGINA          PIC 9(03).
+002270 FD  SALARY-HISTORY-FILE
+002280     LABEL RECORDS ARE STANDARD.
+002290 01  HIST-RECORD.
+002300     05  HIST-MATRICULA           PIC X(06).
+002310     05  HIST-FILL1               PIC X(02).
+002320     05  HIST-DATA-EFETIVA        PIC 9(08).
+002330     05  HIST-FILL2               PIC X(02).
+002340     05  HIST-SALARIO             PIC 9(06)V99.
+002350     05  HIST-FILL3               PIC X(02).
+002360     05  HIST-NOME                PIC X(30).
+002370 FD  CURRENCY-CONFIG-FILE
+002380     LABEL RECORDS ARE STANDARD.
+002390 01  CURRENCY-CONFIG-RECORD.
+002400     05  CFG-MOEDA                PIC X(03).
+002410 FD  CONTROL-TOTAL-FILE
+002420     LABEL RECORDS ARE STANDARD.
+002430 01  CONTROL-TOTAL-RECORD.
+002440     05  CTRL-QTDE-ESPERADA       PIC 9(07).
+002450     05  CTRL-FILL1               PIC X(02).
+002460     05  CTRL-BRUTO-ESPERADO      PIC 9(08)V99.
+002470*----------------------------------------------------------------
+002480* LAYOUT DO AUDIT-FILE (DATEAUD) GRAVADO PELO PROGCOB03 - PRECISA
+002490* FICAR EM SINCRONIA COM O AUDIT-RECORD DEFINIDO LA. AQUI SO A
+002500* DATA (AUD-DATA) E LIDA, PARA OBTER A DATA DE VIGENCIA DO LOTE.
+002510*----------------------------------------------------------------
+002520 FD  AUDIT-FILE
+002530     LABEL RECORDS ARE STANDARD.
+002540 01  AUDIT-RECORD.
+002550     05  AUD-DATA                 PIC 9(08).
+002560     05  AUD-FILL1                PIC X(02).
+002570     05  AUD-HORA                 PIC 9(08).
+002580     05  AUD-FILL2                PIC X(02).
+002590     05  AUD-OPERADOR             PIC X(10).
+002600 FD  OPERATOR-CONTROL-FILE
+002610     LABEL RECORDS ARE STANDARD.
+002620 01  OPERATOR-CONTROL-RECORD.
+002630     05  OPCFG-OPERADOR           PIC X(10).
+002640 WORKING-STORAGE SECTION.
+002650 77  WRK-NOME             PIC X(30) VALUE SPACES.
+002660 77  WRK-SALARIO          PIC 9(06)V99 VALUE ZEROS.
+002670 77  WRK-SALARIO-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+002680 77  WRK-EMP-STATUS       PIC X(02) VALUE '00'.
+002690     88  WRK-EMP-OK                  VALUE '00'.
+002700     88  WRK-EMP-EOF                 VALUE '10'.
+002710 77  WRK-REPORT-STATUS    PIC X(02) VALUE '00'.
+002720     88  WRK-REPORT-OK               VALUE '00'.
+002730 77  WRK-CKPT-STATUS      PIC X(02) VALUE '00'.
+002740     88  WRK-CKPT-OK                 VALUE '00'.
+002750 77  WRK-HIST-STATUS      PIC X(02) VALUE '00'.
+002760     88  WRK-HIST-OK                 VALUE '00'.
+002770 77  WRK-MOEDA-CFG-STATUS PIC X(02) VALUE '00'.
+002780     88  WRK-MOEDA-CFG-OK            VALUE '00'.
+002790 77  WRK-MOEDA-PADRAO     PIC X(03) VALUE 'BRL'.
+002800     88  WRK-MOEDA-PADRAO-VALIDA     VALUES 'BRL' 'USD'.
+002810 77  WRK-MOEDA-REGISTRO   PIC X(03) VALUE 'BRL'.
+002820     88  WRK-MOEDA-REGISTRO-VALIDA   VALUES 'BRL' 'USD'.
+002830 77  WRK-MOEDA-TEXTO      PIC X(14) VALUE SPACES.
+002840 77  WRK-CTRLTOT-STATUS   PIC X(02) VALUE '00'.
+002850     88  WRK-CTRLTOT-OK              VALUE '00'.
+002860 77  WRK-SW-CTRLTOT-PRESENTE PIC X(01) VALUE 'N'.
+002870     88  WRK-CTRLTOT-PRESENTE        VALUE 'S'.
+002880 77  WRK-AUDIT-STATUS     PIC X(02) VALUE '00'.
+002890     88  WRK-AUDIT-OK                VALUE '00'.
+002900     88  WRK-AUDIT-EOF               VALUE '10'.
+002910 77  WRK-SW-RESTART       PIC X(01) VALUE 'N'.
+002920     88  WRK-EH-RESTART              VALUE 'S'.
+002930 77  WRK-ULTIMA-MATRICULA PIC X(06) VALUE SPACES.
+002940 77  WRK-CONT-PROCESSADOS PIC 9(07) VALUE ZERO.
+002950 77  WRK-SW-VALIDO        PIC X(01) VALUE 'S'.
+002960     88  WRK-REGISTRO-VALIDO         VALUE 'S'.
+002970 77  WRK-CONT-ERROS       PIC 9(05) COMP VALUE ZERO.
+002980 77  WRK-IDX              PIC 9(02) COMP VALUE ZERO.
+002990 77  WRK-CTRL-QTDE-ESPERADA    PIC 9(07) VALUE ZERO.
+003000 77  WRK-CTRL-BRUTO-ESPERADO   PIC 9(08)V99 VALUE ZEROS.
+003010 77  WRK-CTRL-BRUTO-PROCESSADO PIC 9(08)V99 VALUE ZEROS.
+003020 77  WRK-SW-LOTE-CONFERE       PIC X(01) VALUE 'S'.
+003030     88  WRK-LOTE-CONFERE              VALUE 'S'.
+003040 77  WRK-OPERADOR         PIC X(10) VALUE SPACES.
+003050 77  WRK-OPER-CFG-STATUS  PIC X(02) VALUE '00'.
+003060     88  WRK-OPER-CFG-OK             VALUE '00'.
+003070 77  WRK-SW-OPER-ARQUIVO  PIC X(01) VALUE 'N'.
+003080     88  WRK-OPER-ARQUIVO            VALUE 'S'.
+003090 77  WRK-SW-OPERADOR      PIC X(01) VALUE 'N'.
+003100     88  WRK-OPERADOR-VALIDO         VALUE 'S'.
+003110 77  WRK-SW-CKPT-FALHA    PIC X(01) VALUE 'N'.
+003120     88  WRK-CKPT-FALHOU             VALUE 'S'.
+003130 77  WRK-SW-HIST-FALHA    PIC X(01) VALUE 'N'.
+003140     88  WRK-HIST-FALHOU             VALUE 'S'.
+003150*----------------------------------------------------------------
+003160* TABELA DE OPERADORES AUTORIZADOS A EXECUTAR O LOTE,
+003170* COMPARTILHADA COM O PROGCOB02/03 (COPYBOOKS/TABOPER.CPY).
+003180*----------------------------------------------------------------
+003190     COPY TABOPER.
+003200*----------------------------------------------------------------
+003210* CONTROLE DE PAGINACAO DO RELATORIO DE HOLERITES.
+003220*----------------------------------------------------------------
+003230 77  WRK-DATA-ATUAL        PIC 9(08) VALUE ZEROS.
+003240 77  WRK-MAX-LINHAS        PIC 9(02) COMP VALUE 20.
+003250 77  WRK-CONT-LINHAS       PIC 9(02) COMP VALUE 99.
+003260 77  WRK-NUM-PAGINA        PIC 9(03) COMP VALUE ZERO.
+003270 77  WRK-TOTAL-LIQUIDO     PIC 9(08)V99 VALUE ZEROS.
+003280 77  WRK-TOTAL-LIQUIDO-ED  PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+003290*----------------------------------------------------------------
+003300* DESCONTOS CALCULADOS E SEUS CAMPOS EDITADOS PARA O HOLERITE.
+003310*----------------------------------------------------------------
+003320 77  WRK-BASE-IRRF        PIC 9(06)V99 VALUE ZEROS.
+003330 77  WRK-INSS             PIC 9(06)V99 VALUE ZEROS.
+003340 77  WRK-INSS-ED          PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+003350 77  WRK-INSS-TETO        PIC 9(06)V99 VALUE 876,97.
+003360 77  WRK-IRRF             PIC 9(06)V99 VALUE ZEROS.
+003370 77  WRK-IRRF-ED          PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+003380 77  WRK-SALARIO-LIQUIDO     PIC 9(06)V99 VALUE ZEROS.
+003390 77  WRK-SALARIO-LIQUIDO-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+003400*----------------------------------------------------------------
+003410* TABELA DE FAIXAS DO INSS (LIMITE SUPERIOR, ALIQUOTA, PARCELA
+003420* A DEDUZIR). CARREGADA POR REDEFINES, AO ESTILO CLASSICO DE
+003430* TABELA EM WORKING-STORAGE.
+003440*----------------------------------------------------------------
+003450 01  TAB-INSS-DADOS.
+003460     05  FILLER PIC X(20) VALUE '00130200075000000000'.
+003470     05  FILLER PIC X(20) VALUE '00257129090000001953'.
+003480     05  FILLER PIC X(20) VALUE '00385694120000009773'.
+003490     05  FILLER PIC X(20) VALUE '00750749140000017485'.
+003500 01  TAB-INSS REDEFINES TAB-INSS-DADOS.
+003510     05  TAB-INSS-FAIXA OCCURS 4 TIMES.
+003520         10  TAB-INSS-LIMITE    PIC 9(06)V99.
+003530         10  TAB-INSS-ALIQUOTA  PIC 9(02)V99.
+003540         10  TAB-INSS-DEDUZIR   PIC 9(06)V99.
+003550*----------------------------------------------------------------
+003560* TABELA DE FAIXAS DO IRRF (LIMITE SUPERIOR, ALIQUOTA, PARCELA
+003570* A DEDUZIR). A QUINTA FAIXA E A FAIXA ABERTA (ACIMA DO LIMITE),
+003580* POR ISSO TRAZ UM LIMITE SENTINELA (999999,99 - O MAIOR VALOR
+003590* QUE WRK-BASE-IRRF PODE ASSUMIR) EM VEZ DE UM TETO REAL: O IRRF,
+003600* AO CONTRARIO DO INSS, E PROGRESSIVO E NAO TEM TETO DE DESCONTO.
+003610*----------------------------------------------------------------
+003620 01  TAB-IRRF-DADOS.
+003630     05  FILLER PIC X(20) VALUE '00211200000000000000'.
+003640     05  FILLER PIC X(20) VALUE '00282665075000015840'.
+003650     05  FILLER PIC X(20) VALUE '00375105150000037040'.
+003660     05  FILLER PIC X(20) VALUE '00466468225000065173'.
+003670     05  FILLER PIC X(20) VALUE '99999999275000088496'.
+003680 01  TAB-IRRF REDEFINES TAB-IRRF-DADOS.
+003690     05  TAB-IRRF-FAIXA OCCURS 5 TIMES.
+003700         10  TAB-IRRF-LIMITE    PIC 9(06)V99.
+003710         10  TAB-IRRF-ALIQUOTA  PIC 9(02)V99.
+003720         10  TAB-IRRF-DEDUZIR   PIC 9(06)V99.
+003730*----------------------------------------------------------------
+003740* LINHAS DE IMPRESSAO DO RELATORIO DE HOLERITES (CABECALHO DA
+003750* EMPRESA, CABECALHO DE PAGINA, CABECALHO DE COLUNAS, DETALHE
+003760* E TOTAL), MONTADAS EM WORKING-STORAGE E MOVIDAS PARA
+003770* REPORT-RECORD ANTES DE CADA WRITE.
+003780*----------------------------------------------------------------
+003790 01  WRK-LINHA-CABEC1.
+003800     05  FILLER               PIC X(30) VALUE SPACES.
+003810     05  FILLER               PIC X(44)
+003820         VALUE 'FOLHA DE PAGAMENTO - RELATORIO DE HOLERITES'.
+003830     05  FILLER               PIC X(30) VALUE SPACES.
+003840 01  WRK-LINHA-CABEC2.
+003850     05  FILLER               PIC X(08) VALUE 'DATA: '.
+003860     05  CAB2-DATA            PIC 9(08).
+003870     05  FILLER               PIC X(10) VALUE SPACES.
+003880     05  FILLER               PIC X(08) VALUE 'PAGINA: '.
+003890     05  CAB2-PAGINA          PIC ZZ9.
+003900     05  FILLER               PIC X(04) VALUE SPACES.
+003910     05  FILLER               PIC X(08) VALUE 'MOEDA: '.
+003920     05  CAB2-MOEDA           PIC X(03).
+003930 01  WRK-LINHA-COLUNAS.
+003940     05  FILLER               PIC X(10) VALUE 'MATRICULA'.
+003950     05  FILLER               PIC X(30) VALUE 'NOME'.
+003960     05  FILLER               PIC X(15) VALUE 'SALARIO BRUTO'.
+003970     05  FILLER               PIC X(12) VALUE 'INSS'.
+003980     05  FILLER               PIC X(12) VALUE 'IRRF'.
+003990     05  FILLER               PIC X(15) VALUE 'LIQUIDO'.
+004000     05  FILLER               PIC X(06) VALUE 'MOEDA'.
+004010 01  WRK-LINHA-DETALHE.
+004020     05  DET-MATRICULA        PIC X(10).
+004030     05  DET-NOME             PIC X(30).
+004040     05  DET-BRUTO            PIC X(11).
+004050     05  FILLER               PIC X(04) VALUE SPACES.
+004060     05  DET-INSS             PIC X(11).
+004070     05  FILLER               PIC X(01) VALUE SPACES.
+004080     05  DET-IRRF             PIC X(11).
+004090     05  FILLER               PIC X(01) VALUE SPACES.
+004100     05  DET-LIQUIDO          PIC X(11).
+004110     05  FILLER               PIC X(04) VALUE SPACES.
+004120     05  DET-MOEDA            PIC X(03).
+004130     05  FILLER               PIC X(03) VALUE SPACES.
+004140 01  WRK-LINHA-TOTAL.
+004150     05  FILLER PIC X(25) VALUE 'TOTAL LIQUIDO DA FOLHA: '.
+004160     05  TOT-LIQUIDO          PIC X(14).
+004170     05  FILLER               PIC X(45) VALUE SPACES.
+004180 PROCEDURE DIVISION.
+004190******************************************************************
+004200* 0000-MAINLINE - CONTROLA A EXECUCAO DO LOTE DE FOLHA.
+004210******************************************************************
+004220 0000-MAINLINE.
+004230     PERFORM 0500-LOGON-OPERADOR THRU 0500-EXIT.
+004240     IF NOT WRK-OPERADOR-VALIDO
+004250         DISPLAY 'OPERADOR NAO AUTORIZADO: ' WRK-OPERADOR
+004260         MOVE 8 TO RETURN-CODE
+004270         GOBACK
+004280     END-IF.
+004290     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004300     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+004310         UNTIL WRK-EMP-EOF.
+004320     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+004330     IF WRK-CONT-ERROS > 0 OR NOT WRK-LOTE-CONFERE
+004340             OR WRK-CKPT-FALHOU OR WRK-HIST-FALHOU
+004350         MOVE 4 TO RETURN-CODE
+004360     ELSE
+004370         MOVE 0 TO RETURN-CODE
+004380     END-IF.
+004390     GOBACK.
+004400******************************************************************
+004410* 0500-LOGON-OPERADOR - CONFERE O OPERADOR INFORMADO CONTRA A
+004420*                       TABELA DE OPERADORES AUTORIZADOS.
+004430******************************************************************
+004440 0500-LOGON-OPERADOR.
+004450     MOVE 'N' TO WRK-SW-OPER-ARQUIVO.
+004460     OPEN INPUT OPERATOR-CONTROL-FILE.
+004470     IF WRK-OPER-CFG-OK
+004480         READ OPERATOR-CONTROL-FILE
+004490             AT END
+004500                 CONTINUE
+004510             NOT AT END
+004520                 MOVE OPCFG-OPERADOR TO WRK-OPERADOR
+004530                 SET WRK-OPER-ARQUIVO TO TRUE
+004540         END-READ
+004550         CLOSE OPERATOR-CONTROL-FILE
+004560     END-IF.
+004570     IF NOT WRK-OPER-ARQUIVO
+004580         DISPLAY 'OPERADOR: ' WITH NO ADVANCING
+004590         ACCEPT WRK-OPERADOR FROM CONSOLE
+004600     END-IF.
+004610     MOVE 'N' TO WRK-SW-OPERADOR.
+004620     PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 3
+004630         IF WRK-OPERADOR = TAB-OPERADOR(WRK-IDX)
+004640             MOVE 'S' TO WRK-SW-OPERADOR
+004650         END-IF
+004660     END-PERFORM.
+004670 0500-EXIT.
+004680     EXIT.
+004690******************************************************************
+004700* 1000-INITIALIZE - ABRE O CADASTRO E LE O PRIMEIRO REGISTRO.
+004710******************************************************************
+004720 1000-INITIALIZE.
+004730     OPEN INPUT EMPLOYEE-MASTER.
+004740     IF NOT WRK-EMP-OK
+004750         DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER: ' WRK-EMP-STATUS
+004760         MOVE 8 TO RETURN-CODE
+004770         GOBACK
+004780     END-IF.
+004790     PERFORM 1050-VERIFICA-RESTART THRU 1050-EXIT.
+004800     PERFORM 1065-ABRE-RELATORIO THRU 1065-EXIT.
+004810     IF NOT WRK-REPORT-OK
+004820         DISPLAY 'ERRO AO ABRIR REPORT-FILE: ' WRK-REPORT-STATUS
+004830         CLOSE EMPLOYEE-MASTER
+004840         MOVE 8 TO RETURN-CODE
+004850         GOBACK
+004860     END-IF.
+004870     PERFORM 1070-ABRE-HISTORICO THRU 1070-EXIT.
+004880     PERFORM 1080-DETERMINA-MOEDA THRU 1080-EXIT.
+004890     PERFORM 1090-LE-CONTROLE THRU 1090-EXIT.
+004900     PERFORM 1085-DETERMINA-DATA THRU 1085-EXIT.
+004910     IF WRK-EH-RESTART
+004920         PERFORM 1060-POSICIONA-RESTART THRU 1060-EXIT
+004930     END-IF.
+004940     IF NOT WRK-EMP-EOF
+004950         PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT
+004960     END-IF.
+004970 1000-EXIT.
+004980     EXIT.
+004990******************************************************************
+005000* 1065-ABRE-RELATORIO - ABRE O REPORT-FILE. NUMA EXECUCAO NOVA,
+005010*                       SEMPRE COMECA EM BRANCO (OPEN OUTPUT);
+005020*                       NUMA RETOMADA (WRK-EH-RESTART), ACRESCENTA
+005030*                       AO RELATORIO JA GRAVADO ANTES DA
+005040*                       INTERRUPCAO,
+005050*                       EM VEZ DE TRUNCA-LO, PELO MESMO IDIOMA DE
+005060*                       OPEN EXTEND COM FALLBACK PARA OPEN OUTPUT
+005070*                       USADO EM 1070-ABRE-HISTORICO.
+005080******************************************************************
+005090 1065-ABRE-RELATORIO.
+005100     IF WRK-EH-RESTART
+005110         OPEN EXTEND REPORT-FILE
+005120         IF NOT WRK-REPORT-OK
+005130             CLOSE REPORT-FILE
+005140             OPEN OUTPUT REPORT-FILE
+005150         END-IF
+005160     ELSE
+005170         OPEN OUTPUT REPORT-FILE
+005180     END-IF.
+005190 1065-EXIT.
+005200     EXIT.
+005210******************************************************************
+005220* 1050-VERIFICA-RESTART - VERIFICA SE EXISTE CHECKPOINT DE UMA
+005230*                         EXECUCAO ANTERIOR NAO CONCLUIDA. ZERA OS
+005240*                         CONTADORES E OS TOTAIS DE CONTROLE ANTES
+005250*                         DE LER O CHECKPOINT, JA QUE O PROGCOB04
+005260*                         E CHAMADO POR GOBACK (NAO STOP RUN) E
+005270*                         PODE SER ACIONADO VARIAS VEZES NA MESMA
+005280*                         EXECUCAO PELO MENU PROGCOB01 - SEM ISSO,
+005290*                         UMA SEGUNDA CHAMADA SEM CHECKPOINT
+005300*                         HERDARIA OS TOTAIS DA CHAMADA ANTERIOR.
+005310******************************************************************
+005320 1050-VERIFICA-RESTART.
+005330     MOVE 'N' TO WRK-SW-RESTART.
+005340     MOVE ZERO TO WRK-CONT-PROCESSADOS.
+005350     MOVE ZERO TO WRK-CONT-ERROS.
+005360     MOVE ZEROS TO WRK-CTRL-BRUTO-PROCESSADO.
+005370     MOVE ZEROS TO WRK-TOTAL-LIQUIDO.
+005380     MOVE ZERO TO WRK-NUM-PAGINA.
+005390     MOVE 'N' TO WRK-SW-CKPT-FALHA.
+005400     MOVE 'N' TO WRK-SW-HIST-FALHA.
+005410     OPEN INPUT CHECKPOINT-FILE.
+005420     IF WRK-CKPT-OK
+005430         READ CHECKPOINT-FILE
+005440             AT END
+005450                 CONTINUE
+005460             NOT AT END
+005470                 MOVE CKPT-ULTIMA-MATRICULA
+005480                     TO WRK-ULTIMA-MATRICULA
+005490                 MOVE CKPT-CONT-PROCESSADOS
+005500                     TO WRK-CONT-PROCESSADOS
+005510                 MOVE CKPT-CONT-ERROS
+005520                     TO WRK-CONT-ERROS
+005530                 MOVE CKPT-BRUTO-PROCESSADO
+005540                     TO WRK-CTRL-BRUTO-PROCESSADO
+005550                 MOVE CKPT-TOTAL-LIQUIDO
+005560                     TO WRK-TOTAL-LIQUIDO
+005570                 MOVE CKPT-NUM-PAGINA
+005580                     TO WRK-NUM-PAGINA
+005590                 SET WRK-EH-RESTART TO TRUE
+005600                 DISPLAY 'RETOMANDO LOTE A PARTIR DA MATRICULA '
+005610                     WRK-ULTIMA-MATRICULA
+005620         END-READ
+005630         CLOSE CHECKPOINT-FILE
+005640     END-IF.
+005650 1050-EXIT.
+005660     EXIT.
+005670******************************************************************
+005680* 1060-POSICIONA-RESTART - POSICIONA O CADASTRO LOGO APOS O
+005690*                         ULTIMO FUNCIONARIO JA PROCESSADO.
+005700******************************************************************
+005710 1060-POSICIONA-RESTART.
+005720     MOVE WRK-ULTIMA-MATRICULA TO EMP-ID.
+005730     START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-ID
+005740         INVALID KEY
+005750             SET WRK-EMP-EOF TO TRUE
+005760     END-START.
+005770 1060-EXIT.
+005780     EXIT.
+005790******************************************************************
+005800* 1070-ABRE-HISTORICO - ABRE O SALARY-HISTORY-FILE PARA ACRESCIMO,
+005810*                       CRIANDO-O NA PRIMEIRA EXECUCAO. ARMA
+005820*                       WRK-SW-HIST-FALHA SE NEM O OPEN EXTEND NEM
+005830*                       O OPEN OUTPUT DE FALLBACK DER CERTO, PARA
+005840*                       QUE O HISTORICO DE SALARIOS NAO SEJA
+005850*                       SILENCIOSAMENTE PERDIDO NO RESTO DO LOTE.
+005860******************************************************************
+005870 1070-ABRE-HISTORICO.
+005880     OPEN EXTEND SALARY-HISTORY-FILE.
+005890     IF NOT WRK-HIST-OK
+005900         CLOSE SALARY-HISTORY-FILE
+005910         OPEN OUTPUT SALARY-HISTORY-FILE
+005920         IF NOT WRK-HIST-OK
+005930             DISPLAY 'ERRO AO ABRIR SALARY-HISTORY-FILE: '
+005940                 WRK-HIST-STATUS
+005950             SET WRK-HIST-FALHOU TO TRUE
+005960         END-IF
+005970     END-IF.
+005980 1070-EXIT.
+005990     EXIT.
+006000******************************************************************
+006010* 1080-DETERMINA-MOEDA - LE O CODIGO DA MOEDA DO RELATORIO NO
+006020*                        CURRENCY-CONFIG-FILE (PAYMOEDA). SE O
+006030*                        ARQUIVO NAO EXISTIR, ESTIVER VAZIO OU
+006040*                        TRAZER UM CODIGO NAO RECONHECIDO, ASSUME
+006050*                        BRL.
+006060******************************************************************
+006070 1080-DETERMINA-MOEDA.
+006080     MOVE 'BRL' TO WRK-MOEDA-PADRAO.
+006090     OPEN INPUT CURRENCY-CONFIG-FILE.
+006100     IF WRK-MOEDA-CFG-OK
+006110         READ CURRENCY-CONFIG-FILE
+006120             AT END
+006130                 CONTINUE
+006140             NOT AT END
+006150                 MOVE CFG-MOEDA TO WRK-MOEDA-PADRAO
+006160         END-READ
+006170         CLOSE CURRENCY-CONFIG-FILE
+006180     END-IF.
+006190     IF NOT WRK-MOEDA-PADRAO-VALIDA
+006200         DISPLAY 'MOEDA NAO RECONHECIDA (' WRK-MOEDA-PADRAO
+006210             ') - ASSUMINDO BRL'
+006220         MOVE 'BRL' TO WRK-MOEDA-PADRAO
+006230     END-IF.
+006240 1080-EXIT.
+006250     EXIT.
+006260******************************************************************
+006270* 1085-DETERMINA-DATA - OBTEM A DATA DE VIGENCIA DO LOTE (USADA NO
+006280*                       CABECALHO DO RELATORIO E NO HISTORICO
+006290*                       SALARIAL) A PARTIR DO ULTIMO REGISTRO DO
+006300*                       AUDIT-FILE (DATEAUD) GRAVADO PELO
+006310*                       PROGCOB03 - O AUDIT-FILE E SEQUENCIAL SEM
+006320*                       INDICE,
+006330*                       ENTAO E PRECISO LER ATE O FIM PARA ACHAR O
+006340*                       REGISTRO MAIS RECENTE. SE O ARQUIVO NAO
+006350*                       EXISTIR OU ESTIVER VAZIO (LOTE RODADO SEM
+006360*                       PASSAR PELO PROGCOB03 ANTES), PERMANECE A
+006370*                       DATA DO SISTEMA OBTIDA PELO ACCEPT ABAIXO.
+006380******************************************************************
+006390 1085-DETERMINA-DATA.
+006400     ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+006410     OPEN INPUT AUDIT-FILE.
+006420     IF WRK-AUDIT-OK
+006430         PERFORM 1087-LE-AUDITORIA THRU 1087-EXIT
+006440             UNTIL WRK-AUDIT-EOF
+006450         CLOSE AUDIT-FILE
+006460     END-IF.
+006470 1085-EXIT.
+006480     EXIT.
+006490******************************************************************
+006500* 1087-LE-AUDITORIA - LE UM REGISTRO DO AUDIT-FILE E GUARDA A
+006510*                     DATA, SOBRESCREVENDO A ANTERIOR, PARA NO FIM
+006520*                     FICAR
+006530*                     COM A DATA DO REGISTRO MAIS RECENTE.
+006540******************************************************************
+006550 1087-LE-AUDITORIA.
+006560     READ AUDIT-FILE
+006570         AT END
+006580             SET WRK-AUDIT-EOF TO TRUE
+006590         NOT AT END
+006600             MOVE AUD-DATA TO WRK-DATA-ATUAL
+006610     END-READ.
+006620 1087-EXIT.
+006630     EXIT.
+006640******************************************************************
+006650* 1090-LE-CONTROLE - LE O REGISTRO UNICO DO CONTROL-TOTAL-FILE
+006660*                    (PAYCTRL), PREPARADO EXTERNAMENTE ANTES DO
+006670*                    LOTE RODAR, COM A QUANTIDADE E O BRUTO
+006680*                    ESPERADOS PARA A CONFERENCIA DE TOTAIS NO FIM
+006690*                    DO LOTE. SE O ARQUIVO NAO EXISTIR OU ESTIVER
+006700*                    VAZIO, A CONFERENCIA E PULADA MAIS ADIANTE.
+006710******************************************************************
+006720 1090-LE-CONTROLE.
+006730     MOVE 'N' TO WRK-SW-CTRLTOT-PRESENTE.
+006740     OPEN INPUT CONTROL-TOTAL-FILE.
+006750     IF WRK-CTRLTOT-OK
+006760         READ CONTROL-TOTAL-FILE
+006770             AT END
+006780                 CONTINUE
+006790             NOT AT END
+006800                 MOVE CTRL-QTDE-ESPERADA
+006810                     TO WRK-CTRL-QTDE-ESPERADA
+006820                 MOVE CTRL-BRUTO-ESPERADO
+006830                     TO WRK-CTRL-BRUTO-ESPERADO
+006840                 SET WRK-CTRLTOT-PRESENTE TO TRUE
+006850         END-READ
+006860         CLOSE CONTROL-TOTAL-FILE
+006870     END-IF.
+006880 1090-EXIT.
+006890     EXIT.
+006900******************************************************************
+006910* 2000-PROCESS-EMPLOYEE - VALIDA, FORMATA, CALCULA DESCONTOS E
+006920*                         IMPRIME O HOLERITE DE UM FUNCIONARIO.
+006930******************************************************************
+006940 2000-PROCESS-EMPLOYEE.
+006950     MOVE EMP-NOME TO WRK-NOME.
+006960     PERFORM 2050-VALIDA-FUNCIONARIO THRU 2050-EXIT.
+006970     IF WRK-REGISTRO-VALIDO
+006980         MOVE EMP-SALARIO TO WRK-SALARIO
+006990         MOVE WRK-SALARIO TO WRK-SALARIO-ED
+007000         ADD WRK-SALARIO TO WRK-CTRL-BRUTO-PROCESSADO
+007010         PERFORM 2060-DETERMINA-MOEDA-REGISTRO THRU 2060-EXIT
+007020         PERFORM 3000-CALCULA-DESCONTOS THRU 3000-EXIT
+007030         ADD WRK-SALARIO-LIQUIDO TO WRK-TOTAL-LIQUIDO
+007040         PERFORM 7000-IMPRIME-DETALHE THRU 7000-EXIT
+007050         PERFORM 7200-GRAVA-HISTORICO THRU 7200-EXIT
+007060     ELSE
+007070         ADD 1 TO WRK-CONT-ERROS
+007080     END-IF.
+007090     ADD 1 TO WRK-CONT-PROCESSADOS.
+007100     MOVE EMP-ID TO WRK-ULTIMA-MATRICULA.
+007110     PERFORM 8000-GRAVA-CHECKPOINT THRU 8000-EXIT.
+007120     PERFORM 2100-READ-EMPLOYEE THRU 2100-EXIT.
+007130 2000-EXIT.
+007140     EXIT.
+007150******************************************************************
+007160* 2050-VALIDA-FUNCIONARIO - REJEITA REGISTROS COM SALARIO NAO
+007170*                          NUMERICO, ZERADO OU NEGATIVO, EM VEZ
+007180*                          DE DEIXAR O HOLERITE SAIR ERRADO.
+007190******************************************************************
+007200 2050-VALIDA-FUNCIONARIO.
+007210     MOVE 'S' TO WRK-SW-VALIDO.
+007220     IF EMP-SALARIO IS NOT NUMERIC
+007230         DISPLAY 'ERRO: SALARIO NAO NUMERICO - MATRICULA '
+007240             EMP-ID
+007250         MOVE 'N' TO WRK-SW-VALIDO
+007260     ELSE
+007270         IF EMP-SALARIO <= ZEROS
+007280             DISPLAY 'ERRO: SALARIO ZERADO OU NEGATIVO - '
+007290                 'MATRICULA ' EMP-ID
+007300             MOVE 'N' TO WRK-SW-VALIDO
+007310         END-IF
+007320     END-IF.
+007330 2050-EXIT.
+007340     EXIT.
+007350******************************************************************
+007360* 2060-DETERMINA-MOEDA-REGISTRO - DEFINE A MOEDA DESTE HOLERITE:
+007370*                                 A DO PROPRIO FUNCIONARIO (EMP-
+007380*                                 MOEDA), QUANDO TRAZ UM CODIGO
+007390*                                 RECONHECIDO, OU A PADRAO DO
+007400*                                 LOTE (WRK-MOEDA-PADRAO) CASO
+007410*                                 CONTRARIO.
+007420******************************************************************
+007430 2060-DETERMINA-MOEDA-REGISTRO.
+007440     MOVE WRK-MOEDA-PADRAO TO WRK-MOEDA-REGISTRO.
+007450     IF EMP-MOEDA = 'BRL' OR EMP-MOEDA = 'USD'
+007460         MOVE EMP-MOEDA TO WRK-MOEDA-REGISTRO
+007470     END-IF.
+007480 2060-EXIT.
+007490     EXIT.
+007500******************************************************************
+007510* 2100-READ-EMPLOYEE - LE O PROXIMO REGISTRO DO CADASTRO.
+007520******************************************************************
+007530 2100-READ-EMPLOYEE.
+007540     READ EMPLOYEE-MASTER NEXT RECORD
+007550         AT END
+007560             SET WRK-EMP-EOF TO TRUE
+007570     END-READ.
+007580 2100-EXIT.
+007590     EXIT.
+007600******************************************************************
+007610* 8000-GRAVA-CHECKPOINT - GRAVA NO CHECKPOINT-FILE A MATRICULA DO
+007620*                         ULTIMO FUNCIONARIO PROCESSADO, PARA
+007630*                         PERMITIR RETOMAR O LOTE EM CASO DE
+007640*                         INTERRUPCAO.
+007650******************************************************************
+007660 8000-GRAVA-CHECKPOINT.
+007670     OPEN OUTPUT CHECKPOINT-FILE.
+007680     IF NOT WRK-CKPT-OK
+007690         DISPLAY 'ERRO AO ABRIR CHECKPOINT-FILE: ' WRK-CKPT-STATUS
+007700         SET WRK-CKPT-FALHOU TO TRUE
+007710     ELSE
+007720         MOVE WRK-ULTIMA-MATRICULA    TO CKPT-ULTIMA-MATRICULA
+007730         MOVE WRK-CONT-PROCESSADOS    TO CKPT-CONT-PROCESSADOS
+007740         MOVE WRK-CONT-ERROS          TO CKPT-CONT-ERROS
+007750         MOVE WRK-CTRL-BRUTO-PROCESSADO
+007760             TO CKPT-BRUTO-PROCESSADO
+007770         MOVE WRK-TOTAL-LIQUIDO       TO CKPT-TOTAL-LIQUIDO
+007780         MOVE WRK-NUM-PAGINA          TO CKPT-NUM-PAGINA
+007790         WRITE CHECKPOINT-RECORD
+007800         IF NOT WRK-CKPT-OK
+007810             DISPLAY 'ERRO AO GRAVAR CHECKPOINT: ' WRK-CKPT-STATUS
+007820             SET WRK-CKPT-FALHOU TO TRUE
+007830         END-IF
+007840         CLOSE CHECKPOINT-FILE
+007850     END-IF.
+007860 8000-EXIT.
+007870     EXIT.
+007880******************************************************************
+007890* 8100-LIMPA-CHECKPOINT - APAGA O CHECKPOINT AO FIM DE UM LOTE
+007900*                         CONCLUIDO COM SUCESSO, PARA QUE A
+007910*                         PROXIMA EXECUCAO COMECE DO INICIO.
+007920******************************************************************
+007930 8100-LIMPA-CHECKPOINT.
+007940     OPEN OUTPUT CHECKPOINT-FILE.
+007950     IF NOT WRK-CKPT-OK
+007960         DISPLAY 'ERRO AO LIMPAR CHECKPOINT: ' WRK-CKPT-STATUS
+007970         SET WRK-CKPT-FALHOU TO TRUE
+007980     END-IF.
+007990     CLOSE CHECKPOINT-FILE.
+008000 8100-EXIT.
+008010     EXIT.
+008020******************************************************************
+008030* 3000-CALCULA-DESCONTOS - APURA INSS, IRRF E O SALARIO LIQUIDO.
+008040******************************************************************
+008050 3000-CALCULA-DESCONTOS.
+008060     PERFORM 3100-CALCULA-INSS THRU 3100-EXIT.
+008070     PERFORM 3200-CALCULA-IRRF THRU 3200-EXIT.
+008080     COMPUTE WRK-SALARIO-LIQUIDO =
+008090         WRK-SALARIO - WRK-INSS - WRK-IRRF.
+008100     MOVE WRK-INSS             TO WRK-INSS-ED.
+008110     MOVE WRK-IRRF             TO WRK-IRRF-ED.
+008120     MOVE WRK-SALARIO-LIQUIDO  TO WRK-SALARIO-LIQUIDO-ED.
+008130 3000-EXIT.
+008140     EXIT.
+008150******************************************************************
+008160* 3100-CALCULA-INSS - LOCALIZA A FAIXA DO INSS E APLICA A
+008170*                     ALIQUOTA MENOS A PARCELA A DEDUZIR. ACIMA
+008180*                     DA ULTIMA FAIXA, APLICA O TETO DO INSS.
+008190******************************************************************
+008200 3100-CALCULA-INSS.
+008210     MOVE ZEROS TO WRK-INSS.
+008220     PERFORM VARYING WRK-IDX FROM 1 BY 1
+008230             UNTIL WRK-IDX > 4
+008240                OR WRK-SALARIO <= TAB-INSS-LIMITE(WRK-IDX)
+008250         CONTINUE
+008260     END-PERFORM.
+008270     IF WRK-IDX > 4
+008280         MOVE WRK-INSS-TETO TO WRK-INSS
+008290     ELSE
+008300         COMPUTE WRK-INSS ROUNDED =
+008310             (WRK-SALARIO * TAB-INSS-ALIQUOTA(WRK-IDX) / 100)
+008320             - TAB-INSS-DEDUZIR(WRK-IDX)
+008330     END-IF.
+008340     IF WRK-INSS < ZEROS
+008350         MOVE ZEROS TO WRK-INSS
+008360     END-IF.
+008370 3100-EXIT.
+008380     EXIT.
+008390******************************************************************
+008400* 3200-CALCULA-IRRF - APURA A BASE (SALARIO MENOS INSS),
+008410*                     LOCALIZA A FAIXA DO IRRF E APLICA A
+008420*                     ALIQUOTA MENOS A PARCELA A DEDUZIR.
+008430******************************************************************
+008440 3200-CALCULA-IRRF.
+008450     COMPUTE WRK-BASE-IRRF = WRK-SALARIO - WRK-INSS.
+008460     MOVE ZEROS TO WRK-IRRF.
+008470     PERFORM VARYING WRK-IDX FROM 1 BY 1
+008480             UNTIL WRK-IDX > 5
+008490                OR WRK-BASE-IRRF <= TAB-IRRF-LIMITE(WRK-IDX)
+008500         CONTINUE
+008510     END-PERFORM.
+008520     IF WRK-IDX > 5
+008530         MOVE 5 TO WRK-IDX
+008540     END-IF.
+008550     COMPUTE WRK-IRRF ROUNDED =
+008560         (WRK-BASE-IRRF * TAB-IRRF-ALIQUOTA(WRK-IDX) / 100)
+008570         - TAB-IRRF-DEDUZIR(WRK-IDX).
+008580     IF WRK-IRRF < ZEROS
+008590         MOVE ZEROS TO WRK-IRRF
+008600     END-IF.
+008610 3200-EXIT.
+008620     EXIT.
+008630******************************************************************
+008640* 7000-IMPRIME-DETALHE - GRAVA A LINHA DE DETALHE DO HOLERITE DO
+008650*                        FUNCIONARIO NO REPORT-FILE, QUEBRANDO A
+008660*                        PAGINA QUANDO NECESSARIO.
+008670******************************************************************
+008680 7000-IMPRIME-DETALHE.
+008690     PERFORM 7050-VERIFICA-QUEBRA-PAGINA THRU 7050-EXIT.
+008700     MOVE EMP-ID                TO DET-MATRICULA.
+008710     MOVE WRK-NOME               TO DET-NOME.
+008720     MOVE WRK-SALARIO-ED         TO WRK-MOEDA-TEXTO.
+008730     PERFORM 7060-FORMATA-MOEDA THRU 7060-EXIT.
+008740     MOVE WRK-MOEDA-TEXTO        TO DET-BRUTO.
+008750     MOVE WRK-INSS-ED            TO WRK-MOEDA-TEXTO.
+008760     PERFORM 7060-FORMATA-MOEDA THRU 7060-EXIT.
+008770     MOVE WRK-MOEDA-TEXTO        TO DET-INSS.
+008780     MOVE WRK-IRRF-ED            TO WRK-MOEDA-TEXTO.
+008790     PERFORM 7060-FORMATA-MOEDA THRU 7060-EXIT.
+008800     MOVE WRK-MOEDA-TEXTO        TO DET-IRRF.
+008810     MOVE WRK-SALARIO-LIQUIDO-ED TO WRK-MOEDA-TEXTO.
+008820     PERFORM 7060-FORMATA-MOEDA THRU 7060-EXIT.
+008830     MOVE WRK-MOEDA-TEXTO        TO DET-LIQUIDO.
+008840     MOVE WRK-MOEDA-REGISTRO     TO DET-MOEDA.
+008850     WRITE REPORT-RECORD FROM WRK-LINHA-DETALHE
+008860         AFTER ADVANCING 1 LINE.
+008870     ADD 1 TO WRK-CONT-LINHAS.
+008880 7000-EXIT.
+008890     EXIT.
+008900******************************************************************
+008910* 7050-VERIFICA-QUEBRA-PAGINA - INICIA NOVA PAGINA (CABECALHO E
+008920*                               COLUNAS) QUANDO A PAGINA ATUAL
+008930*                               JA ATINGIU O NUMERO MAXIMO DE
+008940*                               LINHAS DE DETALHE.
+008950******************************************************************
+008960 7050-VERIFICA-QUEBRA-PAGINA.
+008970     IF WRK-CONT-LINHAS >= WRK-MAX-LINHAS
+008980         PERFORM 7100-IMPRIME-CABECALHO THRU 7100-EXIT
+008990     END-IF.
+009000 7050-EXIT.
+009010     EXIT.
+009020******************************************************************
+009030* 7060-FORMATA-MOEDA - CONVERTE O TEXTO EDITADO NO PADRAO BRL
+009040*                      (PONTO NOS MILHARES, VIRGULA NOS CENTAVOS)
+009050*                      PARA O PADRAO USD (VIRGULA NOS MILHARES,
+009060*                      PONTO NOS CENTAVOS), QUANDO A MOEDA DA
+009070*                      EXECUCAO FOR USD. EM BRL, NADA E ALTERADO.
+009080******************************************************************
+009090 7060-FORMATA-MOEDA.
+009100     IF WRK-MOEDA-REGISTRO = 'USD'
+009110         INSPECT WRK-MOEDA-TEXTO REPLACING ALL ',' BY X'01'
+009120         INSPECT WRK-MOEDA-TEXTO REPLACING ALL '.' BY ','
+009130         INSPECT WRK-MOEDA-TEXTO REPLACING ALL X'01' BY '.'
+009140     END-IF.
+009150 7060-EXIT.
+009160     EXIT.
+009170******************************************************************
+009180* 7100-IMPRIME-CABECALHO - GRAVA O CABECALHO DA EMPRESA, A DATA,
+009190*                          O NUMERO DA PAGINA E O CABECALHO DE
+009200*                          COLUNAS NO TOPO DE CADA PAGINA NOVA.
+009210******************************************************************
+009220 7100-IMPRIME-CABECALHO.
+009230     ADD 1 TO WRK-NUM-PAGINA.
+009240     MOVE WRK-DATA-ATUAL TO CAB2-DATA.
+009250     MOVE WRK-NUM-PAGINA TO CAB2-PAGINA.
+009260     MOVE WRK-MOEDA-PADRAO TO CAB2-MOEDA.
+009270     WRITE REPORT-RECORD FROM WRK-LINHA-CABEC1
+009280         AFTER ADVANCING PAGE.
+009290     WRITE REPORT-RECORD FROM WRK-LINHA-CABEC2
+009300         AFTER ADVANCING 1 LINE.
+009310     WRITE REPORT-RECORD FROM WRK-LINHA-COLUNAS
+009320         AFTER ADVANCING 2 LINES.
+009330     MOVE ZERO TO WRK-CONT-LINHAS.
+009340 7100-EXIT.
+009350     EXIT.
+009360******************************************************************
+009370* 7200-GRAVA-HISTORICO - GRAVA NO SALARY-HISTORY-FILE O SALARIO
+009380*                        VIGENTE DO FUNCIONARIO NESTA EXECUCAO,
+009390*                        PARA MANTER O HISTORICO SALARIAL. NAO
+009400*                        GRAVA SE O ARQUIVO JA NAO FOI ABERTO COM
+009410*                        SUCESSO (WRK-HIST-FALHOU) E ARMA O MESMO
+009420*                        SWITCH SE O WRITE FALHAR, MESMO IDIOMA
+009430*                        JA USADO PARA O CHECKPOINT-FILE.
+009440******************************************************************
+009450 7200-GRAVA-HISTORICO.
+009460     IF NOT WRK-HIST-FALHOU
+009470         MOVE EMP-ID          TO HIST-MATRICULA
+009480         MOVE SPACES          TO HIST-FILL1
+009490         MOVE WRK-DATA-ATUAL  TO HIST-DATA-EFETIVA
+009500         MOVE SPACES          TO HIST-FILL2
+009510         MOVE WRK-SALARIO     TO HIST-SALARIO
+009520         MOVE SPACES          TO HIST-FILL3
+009530         MOVE WRK-NOME        TO HIST-NOME
+009540         WRITE HIST-RECORD
+009550         IF NOT WRK-HIST-OK
+009560             DISPLAY 'ERRO AO GRAVAR SALARY-HISTORY: '
+009570                 WRK-HIST-STATUS
+009580             SET WRK-HIST-FALHOU TO TRUE
+009590         END-IF
+009600     END-IF.
+009610 7200-EXIT.
+009620     EXIT.
+009630******************************************************************
+009640* 9000-FINALIZE - GRAVA O TOTAL DA FOLHA, EXIBE O RESUMO DE
+009650*                 ERROS E FECHA OS ARQUIVOS.
+009660******************************************************************
+009670 9000-FINALIZE.
+009680     MOVE WRK-MOEDA-PADRAO TO WRK-MOEDA-REGISTRO.
+009690     MOVE WRK-TOTAL-LIQUIDO TO WRK-TOTAL-LIQUIDO-ED.
+009700     MOVE WRK-TOTAL-LIQUIDO-ED TO WRK-MOEDA-TEXTO.
+009710     PERFORM 7060-FORMATA-MOEDA THRU 7060-EXIT.
+009720     MOVE WRK-MOEDA-TEXTO TO TOT-LIQUIDO.
+009730     WRITE REPORT-RECORD FROM WRK-LINHA-TOTAL
+009740         AFTER ADVANCING 2 LINES.
+009750     DISPLAY '--------------------------------------------'.
+009760     DISPLAY 'REGISTROS COM ERRO DE VALIDACAO: ' WRK-CONT-ERROS.
+009770     PERFORM 9100-CONFERE-CONTROLE THRU 9100-EXIT.
+009780     CLOSE EMPLOYEE-MASTER.
+009790     CLOSE REPORT-FILE.
+009800     CLOSE SALARY-HISTORY-FILE.
+009810     PERFORM 8100-LIMPA-CHECKPOINT THRU 8100-EXIT.
+009820 9000-EXIT.
+009830     EXIT.
+009840******************************************************************
+009850* 9100-CONFERE-CONTROLE - CONFERE A QUANTIDADE E O TOTAL BRUTO
+009860*                         REALMENTE PROCESSADOS CONTRA OS TOTAIS
+009870*                         DE CONTROLE LIDOS EM 1090-LE-CONTROLE DO
+009880*                         CONTROL-TOTAL-FILE (PAYCTRL), ANTES DE A
+009890*                         FOLHA SER DADA POR CONCLUIDA, E AVISA SE
+009900*                         O LOTE NAO BATEU. SE O PAYCTRL NAO TIVER
+009910*                         SIDO ENCONTRADO, A CONFERENCIA E PULADA
+009920*                         COM AVISO EXPLICITO, EM VEZ DE ACUSAR UM
+009930*                         FALSO FORA DE BALANCO.
+009940******************************************************************
+009950 9100-CONFERE-CONTROLE.
+009960     MOVE 'S' TO WRK-SW-LOTE-CONFERE.
+009970     DISPLAY '--------------------------------------------'.
+009980     IF NOT WRK-CTRLTOT-PRESENTE
+009990         DISPLAY 'ARQUIVO DE CONTROLE (PAYCTRL) NAO ENCONTRADO - '
+010000             'CONFERENCIA NAO REALIZADA'
+010010     ELSE
+010020         IF WRK-CTRL-QTDE-ESPERADA NOT = WRK-CONT-PROCESSADOS
+010030             MOVE 'N' TO WRK-SW-LOTE-CONFERE
+010040         END-IF
+010050         IF WRK-CTRL-BRUTO-ESPERADO NOT =
+010060                 WRK-CTRL-BRUTO-PROCESSADO
+010070             MOVE 'N' TO WRK-SW-LOTE-CONFERE
+010080         END-IF
+010090         DISPLAY 'CONTROLE DE LOTE:'
+010100         DISPLAY '  QTDE ESPERADA .....: ' WRK-CTRL-QTDE-ESPERADA
+010110         DISPLAY '  QTDE PROCESSADA ...: ' WRK-CONT-PROCESSADOS
+010120         DISPLAY '  BRUTO ESPERADO ....: ' WRK-CTRL-BRUTO-ESPERADO
+010130         DISPLAY '  BRUTO PROCESSADO ..: '
+010140             WRK-CTRL-BRUTO-PROCESSADO
+010150         IF WRK-LOTE-CONFERE
+010160             DISPLAY '  SITUACAO ..........: LOTE CONFERE (MATCH)'
+010170         ELSE
+010180             DISPLAY '  SITUACAO ..........: LOTE FORA DE'
+010190                 ' BALANCO (OUT OF BALANCE)'
+010200         END-IF
+010210     END-IF.
+010220 9100-EXIT.
+010230     EXIT.
+010240 END PROGRAM PROGCOB04.
