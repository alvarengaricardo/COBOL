@@ -1,19 +1,287 @@
-      ******************************************************************
-      * Author: Ricardo Alvarenga - RRA
-      * Date: 2023-09-05
-      * Purpose: RECEBER E IMPRIMIR UMA STRING
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(50) VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME: ' WRK-NOME.
-           DISPLAY 'NOME: ' WRK-NOME(1:10).
-           STOP RUN.
-       END PROGRAM PROGCOB02.
+000010******************************************************************
+000020* Author: RICARDO RIBEIRO DE ALVARENGA - RRA
+000030* Installation: FOLHA DE PAGAMENTO
+000040* Date-Written: 2023-09-05
+000050* Date-Compiled: 2026-08-09
+000060* Purpose: RECEBER UM NOME DIGITADO E CONFERI-LO CONTRA O CADASTRO
+000070*          DE FUNCIONARIOS (EMPLOYEE-MASTER), EXIBINDO A
+000080*          MATRICULA CORRESPONDENTE QUANDO ENCONTRADO.
+000090* Tectonics: cobc
+000100******************************************************************
+000110* MODIFICATION HISTORY
+000120* DATE       INIT DESCRIPTION
+000130* 2023-09-05 RRA  ORIGINAL - CAPTURA E EXIBE O NOME DO CONSOLE.
+000140* 2026-08-09 RRA  GOBACK NO LUGAR DE STOP RUN, PARA PODER SER
+000150*                 CHAMADO COMO SUBPROGRAMA PELO MENU PROGCOB01.
+000160* 2026-08-09 RRA  WRK-NOME (X(50)) SUBSTITUIDO POR EMP-NOME DO
+000170*                 COPYBOOK EMPREC (COPYBOOKS/EMPREC.CPY), PARA
+000180*                 USAR O MESMO LAYOUT DE FUNCIONARIO DO PROGCOB04.
+000190* 2026-08-09 RRA  O NOME DIGITADO PASSOU A SER CONFERIDO CONTRA O
+000200*                 CADASTRO EMPLOYEE-MASTER (MESMO ARQUIVO LIDO
+000210*                 PELO PROGCOB04); SO E ACEITO SE EXISTIR UM
+000220*                 FUNCIONARIO COM ESSE NOME EXATO NO CADASTRO, E A
+000230*                 MATRICULA CORRESPONDENTE PASSA A SER EXIBIDA.
+000240* 2026-08-09 RRA  INCLUIDO LOGON DE OPERADOR (MESMA TABELA DE
+000250*                 OPERADORES AUTORIZADOS DO PROGCOB03); SE O
+000260*                 OPERADOR NAO FOR VALIDO, O PROGRAMA NAO PROCURA
+000270*                 O NOME E DEVOLVE RETURN-CODE 8. RETURN-CODE 0 SE
+000280*                 O NOME FOR ENCONTRADO, 4 SE NAO FOR ENCONTRADO.
+000290* 2026-08-09 RRA  2000-VALIDA-FUNCIONARIO NAO DEVE MAIS CONTINUAR
+000300*                 QUANDO O OPEN DO EMPLOYEE-MASTER FALHA; ANTES O
+000310*                 ERRO DE ABERTURA CAIA NO MESMO RETURN-CODE 4 DE
+000320*                 "NOME NAO ENCONTRADO", DISFARCANDO UMA FALHA DE
+000330*                 ARQUIVO COMO RESULTADO DE NEGOCIO. AGORA DEVOLVE
+000340*                 RETURN-CODE 8 E ENCERRA, COMO O PROGCOB04 JA
+000350*                 FAZIA PARA O MESMO OPEN.
+000360* 2026-08-09 RRA  O NOME DIGITADO PASSA A PODER SER REDIGITADO ATE
+000370*                 WRK-MAX-TENTATIVAS VEZES QUANDO NAO FOR
+000380*                 ENCONTRADO NO CADASTRO, EM VEZ DE REJEITAR JA NA
+000390*                 PRIMEIRA TENTATIVA - UM NOME DIGITADO ERRADO POR
+000400*                 ENGANO NAO PRECISA MAIS ENCERRAR O PROGRAMA.
+000410* 2026-08-09 RRA  O OPERADOR PASSA A SER LIDO DO OPERATOR-CONTROL-
+000420*                 FILE (PAYOPER) QUANDO ESSE ARQUIVO EXISTIR E
+000430*                 TIVER REGISTRO, NO MESMO IDIOMA DE LEITURA COM
+000440*                 VALOR PADRAO JA USADO PARA A MOEDA E O CONTROLE
+000450*                 DE LOTE NO PROGCOB04; SO CAI DE VOLTA NO ACCEPT
+000460*                 FROM CONSOLE QUANDO O ARQUIVO NAO EXISTE OU ESTA
+000470*                 VAZIO. ISSO PERMITE QUE A JCL/PAYROLL.JCL RODE
+000480*                 ESTE PROGRAMA SEM OPERADOR PRESENTE NO CONSOLE,
+000490*                 FORNECENDO O PAYOPER COMO ARQUIVO DE ENTRADA; A
+000500*                 CHAMADA INTERATIVA PELO MENU PROGCOB01 CONTINUA
+000510*                 PEDINDO O OPERADOR NO CONSOLE, JA QUE NESSE CASO
+000520*                 O PAYOPER NAO EXISTE.
+000530* 2026-08-09 RRA  TAB-OPERADORES-DADOS/TAB-OPERADORES EXTRAIDAS
+000540*                 PARA O COPYBOOK COPYBOOKS/TABOPER.CPY,
+000550*                 COMPARTILHADO COM O PROGCOB03/04, NO LUGAR DE
+000560*                 TRES COPIAS DIGITADAS SEPARADAMENTE.
+000570* 2026-08-09 RRA  O NOME A CONFERIR PASSA A SER LIDO DO NAME-
+000580*                 CONFIG-FILE (PAYNOME) QUANDO ESSE ARQUIVO
+000590*                 EXISTIR E TIVER REGISTRO, NO MESMO IDIOMA JA
+000600*                 USADO PARA O OPERADOR E A MOEDA; SO CAI DE
+000610*                 VOLTA NO ACCEPT FROM CONSOLE QUANDO O ARQUIVO
+000620*                 NAO EXISTE OU ESTA VAZIO. SEM ISSO, A
+000630*                 JCL/PAYROLL.JCL FICARIA PARADA NUM ACCEPT QUE
+000640*                 NINGUEM PODE RESPONDER NUMA EXECUCAO EM LOTE.
+000650******************************************************************
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID. PROGCOB02.
+000680 ENVIRONMENT DIVISION.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT EMPLOYEE-MASTER
+000720         ASSIGN TO "EMPMAST"
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS SEQUENTIAL
+000750         RECORD KEY IS EMP-ID
+000760         FILE STATUS IS WRK-EMP-STATUS.
+000770     SELECT OPERATOR-CONTROL-FILE
+000780         ASSIGN TO "PAYOPER"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WRK-OPER-CFG-STATUS.
+000810     SELECT NAME-CONFIG-FILE
+000820         ASSIGN TO "PAYNOME"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WRK-NOME-CFG-STATUS.
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  EMPLOYEE-MASTER
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY EMPREC.
+000900 FD  OPERATOR-CONTROL-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  OPERATOR-CONTROL-RECORD.
+000930     05  OPCFG-OPERADOR           PIC X(10).
+000940 FD  NAME-CONFIG-FILE
+000950     LABEL RECORDS ARE STANDARD.
+000960 01  NAME-CONFIG-RECORD.
+000970     05  NMCFG-NOME               PIC X(30).
+000980 WORKING-STORAGE SECTION.
+000990 77  WRK-NOME-DIGITADO        PIC X(30) VALUE SPACES.
+001000 77  WRK-EMP-STATUS           PIC X(02) VALUE '00'.
+001010     88  WRK-EMP-OK                     VALUE '00'.
+001020     88  WRK-EMP-EOF                    VALUE '10'.
+001030 77  WRK-SW-ENCONTRADO        PIC X(01) VALUE 'N'.
+001040     88  WRK-ENCONTRADO                 VALUE 'S'.
+001050 77  WRK-MATRICULA-ENCONTRADA PIC X(06) VALUE SPACES.
+001060 77  WRK-OPERADOR             PIC X(10) VALUE SPACES.
+001070 77  WRK-OPER-CFG-STATUS      PIC X(02) VALUE '00'.
+001080     88  WRK-OPER-CFG-OK                VALUE '00'.
+001090 77  WRK-SW-OPER-ARQUIVO      PIC X(01) VALUE 'N'.
+001100     88  WRK-OPER-ARQUIVO               VALUE 'S'.
+001110 77  WRK-NOME-CFG-STATUS      PIC X(02) VALUE '00'.
+001120     88  WRK-NOME-CFG-OK                VALUE '00'.
+001130 77  WRK-SW-NOME-ARQUIVO      PIC X(01) VALUE 'N'.
+001140     88  WRK-NOME-ARQUIVO               VALUE 'S'.
+001150 77  WRK-IDX                  PIC 9(02) COMP VALUE ZERO.
+001160 77  WRK-SW-OPERADOR          PIC X(01) VALUE 'N'.
+001170     88  WRK-OPERADOR-VALIDO            VALUE 'S'.
+001180 77  WRK-MAX-TENTATIVAS       PIC 9(02) COMP VALUE 3.
+001190 77  WRK-CONT-TENTATIVAS      PIC 9(02) COMP VALUE ZERO.
+001200*----------------------------------------------------------------
+001210* TABELA DE OPERADORES AUTORIZADOS A EXECUTAR O PROGRAMA,
+001220* COMPARTILHADA COM O PROGCOB03/04 (COPYBOOKS/TABOPER.CPY).
+001230*----------------------------------------------------------------
+001240     COPY TABOPER.
+001250 PROCEDURE DIVISION.
+001260******************************************************************
+001270* 0000-MAINLINE - CONTROLA O LOGON, A CAPTURA E A VALIDACAO.
+001280******************************************************************
+001290 0000-MAINLINE.
+001300     PERFORM 0500-LOGON-OPERADOR THRU 0500-EXIT.
+001310     IF WRK-OPERADOR-VALIDO
+001320         MOVE ZERO TO WRK-CONT-TENTATIVAS
+001330         PERFORM 1500-CAPTURA-E-VALIDA THRU 1500-EXIT
+001340             UNTIL WRK-ENCONTRADO
+001350                OR WRK-CONT-TENTATIVAS >= WRK-MAX-TENTATIVAS
+001360         PERFORM 7000-MOSTRA-RESULTADO THRU 7000-EXIT
+001370         IF WRK-ENCONTRADO
+001380             MOVE 0 TO RETURN-CODE
+001390         ELSE
+001400             MOVE 4 TO RETURN-CODE
+001410         END-IF
+001420     ELSE
+001430         DISPLAY 'OPERADOR NAO AUTORIZADO: ' WRK-OPERADOR
+001440         MOVE 8 TO RETURN-CODE
+001450     END-IF.
+001460     GOBACK.
+001470******************************************************************
+001480* 0500-LOGON-OPERADOR - OBTEM O OPERADOR DO OPERATOR-CONTROL-FILE
+001490*                       (PAYOPER), QUANDO PREPARADO EXTERNAMENTE
+001500*                       PARA UMA EXECUCAO EM LOTE; SE O ARQUIVO
+001510*                       NAO EXISTIR OU ESTIVER VAZIO, PEDE O
+001520*                       OPERADOR NO CONSOLE, COMO NUMA CHAMADA
+001530*                       INTERATIVA PELO MENU. EM SEGUIDA CONFERE O
+001540*                       OPERADOR OBTIDO CONTRA A TABELA DE
+001550*                       OPERADORES AUTORIZADOS.
+001560******************************************************************
+001570 0500-LOGON-OPERADOR.
+001580     MOVE 'N' TO WRK-SW-OPER-ARQUIVO.
+001590     OPEN INPUT OPERATOR-CONTROL-FILE.
+001600     IF WRK-OPER-CFG-OK
+001610         READ OPERATOR-CONTROL-FILE
+001620             AT END
+001630                 CONTINUE
+001640             NOT AT END
+001650                 MOVE OPCFG-OPERADOR TO WRK-OPERADOR
+001660                 SET WRK-OPER-ARQUIVO TO TRUE
+001670         END-READ
+001680         CLOSE OPERATOR-CONTROL-FILE
+001690     END-IF.
+001700     IF NOT WRK-OPER-ARQUIVO
+001710         DISPLAY 'OPERADOR: ' WITH NO ADVANCING
+001720         ACCEPT WRK-OPERADOR FROM CONSOLE
+001730     END-IF.
+001740     MOVE 'N' TO WRK-SW-OPERADOR.
+001750     PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 3
+001760         IF WRK-OPERADOR = TAB-OPERADOR(WRK-IDX)
+001770             MOVE 'S' TO WRK-SW-OPERADOR
+001780         END-IF
+001790     END-PERFORM.
+001800 0500-EXIT.
+001810     EXIT.
+001820******************************************************************
+001830* 1000-CAPTURA-NOME - OBTEM O NOME A CONFERIR DO NAME-CONFIG-FILE
+001840*                     (PAYNOME), QUANDO PREPARADO EXTERNAMENTE
+001850*                     PARA UMA EXECUCAO EM LOTE; SE O ARQUIVO NAO
+001860*                     EXISTIR OU ESTIVER VAZIO, PEDE O NOME NO
+001870*                     CONSOLE, COMO NUMA CHAMADA INTERATIVA PELO
+001880*                     MENU.
+001890******************************************************************
+001900 1000-CAPTURA-NOME.
+001910     MOVE 'N' TO WRK-SW-NOME-ARQUIVO.
+001920     OPEN INPUT NAME-CONFIG-FILE.
+001930     IF WRK-NOME-CFG-OK
+001940         READ NAME-CONFIG-FILE
+001950             AT END
+001960                 CONTINUE
+001970             NOT AT END
+001980                 MOVE NMCFG-NOME TO WRK-NOME-DIGITADO
+001990                 SET WRK-NOME-ARQUIVO TO TRUE
+002000         END-READ
+002010         CLOSE NAME-CONFIG-FILE
+002020     END-IF.
+002030     IF NOT WRK-NOME-ARQUIVO
+002040         DISPLAY 'NOME: ' WITH NO ADVANCING
+002050         ACCEPT WRK-NOME-DIGITADO FROM CONSOLE
+002060     END-IF.
+002070 1000-EXIT.
+002080     EXIT.
+002090******************************************************************
+002100* 1500-CAPTURA-E-VALIDA - CAPTURA UM NOME E CONFERE CONTRA O
+002110*                         CADASTRO; QUANDO NAO ENCONTRADO E AINDA
+002120*                         HOUVER TENTATIVA DISPONIVEL, AVISA PARA
+002130*                         O OPERADOR REDIGITAR. CHAMADA EM LACO
+002140*                         POR 0000-MAINLINE ATE ENCONTRAR OU
+002150*                         ESGOTAR WRK-MAX-TENTATIVAS.
+002160******************************************************************
+002170 1500-CAPTURA-E-VALIDA.
+002180     ADD 1 TO WRK-CONT-TENTATIVAS.
+002190     PERFORM 1000-CAPTURA-NOME THRU 1000-EXIT.
+002200     PERFORM 2000-VALIDA-FUNCIONARIO THRU 2000-EXIT.
+002210     IF NOT WRK-ENCONTRADO
+002220             AND WRK-CONT-TENTATIVAS < WRK-MAX-TENTATIVAS
+002230         DISPLAY 'NOME NAO ENCONTRADO. REDIGITE - TENTATIVA '
+002240             WRK-CONT-TENTATIVAS ' DE ' WRK-MAX-TENTATIVAS '.'
+002250     END-IF.
+002260 1500-EXIT.
+002270     EXIT.
+002280******************************************************************
+002290* 2000-VALIDA-FUNCIONARIO - PROCURA NO CADASTRO UM FUNCIONARIO
+002300*                          COM O NOME DIGITADO.
+002310******************************************************************
+002320 2000-VALIDA-FUNCIONARIO.
+002330     MOVE 'N' TO WRK-SW-ENCONTRADO.
+002340     OPEN INPUT EMPLOYEE-MASTER.
+002350     IF NOT WRK-EMP-OK
+002360         DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER: ' WRK-EMP-STATUS
+002370         MOVE 8 TO RETURN-CODE
+002380         GOBACK
+002390     ELSE
+002400         PERFORM 2100-LE-EMPLOYEE THRU 2100-EXIT
+002410         PERFORM 2200-PROCURA-NOME THRU 2200-EXIT
+002420             UNTIL WRK-EMP-EOF OR WRK-ENCONTRADO
+002430         CLOSE EMPLOYEE-MASTER
+002440     END-IF.
+002450 2000-EXIT.
+002460     EXIT.
+002470******************************************************************
+002480* 2100-LE-EMPLOYEE - LE O PROXIMO REGISTRO DO CADASTRO.
+002490******************************************************************
+002500 2100-LE-EMPLOYEE.
+002510     READ EMPLOYEE-MASTER NEXT RECORD
+002520         AT END
+002530             SET WRK-EMP-EOF TO TRUE
+002540     END-READ.
+002550 2100-EXIT.
+002560     EXIT.
+002570******************************************************************
+002580* 2200-PROCURA-NOME - CONFERE O REGISTRO ATUAL CONTRA O NOME
+002590*                     DIGITADO E AVANCA SE NAO FOR O MESMO.
+002600******************************************************************
+002610 2200-PROCURA-NOME.
+002620     IF EMP-NOME = WRK-NOME-DIGITADO
+002630         SET WRK-ENCONTRADO TO TRUE
+002640         MOVE EMP-ID TO WRK-MATRICULA-ENCONTRADA
+002650     ELSE
+002660         PERFORM 2100-LE-EMPLOYEE THRU 2100-EXIT
+002670     END-IF.
+002680 2200-EXIT.
+002690     EXIT.
+002700******************************************************************
+002710* 7000-MOSTRA-RESULTADO - EXIBE O NOME E A MATRICULA SE O
+002720*                         FUNCIONARIO FOI ENCONTRADO, OU UMA
+002730*                         MENSAGEM DE REJEICAO SE NAO FOI.
+002740******************************************************************
+002750 7000-MOSTRA-RESULTADO.
+002760     IF WRK-ENCONTRADO
+002770         DISPLAY 'NOME: ' WRK-NOME-DIGITADO
+002780         DISPLAY 'NOME: ' WRK-NOME-DIGITADO(1:10)
+002790         DISPLAY 'MATRICULA: ' WRK-MATRICULA-ENCONTRADA
+002800     ELSE
+002810         DISPLAY 'NOME NAO ENCONTRADO NO CADASTRO DE '
+002820             'FUNCIONARIOS APOS ' WRK-MAX-TENTATIVAS
+002830             ' TENTATIVA(S): ' WRK-NOME-DIGITADO
+002840     END-IF.
+002850 7000-EXIT.
+002860     EXIT.
+002870 END PROGRAM PROGCOB02.
