@@ -0,0 +1,28 @@
+000010******************************************************************
+000020* Author: RICARDO RIBEIRO DE ALVARENGA - RRA
+000030* Installation: FOLHA DE PAGAMENTO
+000040* Date-Written: 2026-08-09
+000050* Purpose: LAYOUT CANONICO DO REGISTRO DE FUNCIONARIO (EMPLOYEE
+000060*          MASTER), COMPARTILHADO POR TODOS OS PROGRAMAS QUE
+000070*          PRECISAM LER OU CAPTURAR NOME, SALARIO OU MATRICULA
+000080*          DE FUNCIONARIO, PARA EVITAR LAYOUTS DIVERGENTES.
+000090******************************************************************
+000100* MODIFICATION HISTORY
+000110* DATE       INIT DESCRIPTION
+000120* 2026-08-09 RRA  ORIGINAL - EXTRAIDO DE PROGCOB02 E PROGCOB04,
+000130*                 QUE TINHAM WRK-NOME COM TAMANHOS DIFERENTES.
+000140* 2026-08-09 RRA  INCLUIDO EMP-MOEDA, PARA PERMITIR QUE CADA
+000150*                 FUNCIONARIO TENHA SUA PROPRIA MOEDA DE HOLERITE
+000160*                 (P.EX. CONTRATADOS NO EXTERIOR EM USD), EM VEZ
+000170*                 DE UMA MOEDA UNICA PARA TODO O LOTE.
+000180* 2026-08-09 RRA  SUB-CAMPOS DE EMP-RECORD PASSARAM DO NIVEL 02
+000190*                 PARA O NIVEL 05, PARA FICAR CONSISTENTE COM O
+000200*                 COPYBOOKS/TABOPER.CPY E COM OS DEMAIS LAYOUTS DE
+000210*                 REGISTRO DO PROGCOB04 (CHECKPOINT-RECORD,
+000220*                 AUDIT-RECORD, ETC.), QUE JA USAVAM NIVEL 05.
+000230******************************************************************
+000240 01  EMP-RECORD.
+000250     05  EMP-ID       PIC X(06).
+000260     05  EMP-NOME     PIC X(30).
+000270     05  EMP-SALARIO  PIC 9(06)V99.
+000280     05  EMP-MOEDA    PIC X(03).
