@@ -0,0 +1,21 @@
+000010******************************************************************
+000020* Author: RICARDO RIBEIRO DE ALVARENGA - RRA
+000030* Installation: FOLHA DE PAGAMENTO
+000040* Date-Written: 2026-08-09
+000050* Purpose: TABELA DE OPERADORES AUTORIZADOS A EXECUTAR OS
+000060*          PROGRAMAS DO SISTEMA DE FOLHA, COMPARTILHADA POR
+000070*          TODOS OS PROGRAMAS QUE FAZEM LOGON DE OPERADOR, PARA
+000080*          EVITAR TRES COPIAS DIVERGENTES DA MESMA TABELA.
+000090******************************************************************
+000100* MODIFICATION HISTORY
+000110* DATE       INIT DESCRIPTION
+000120* 2026-08-09 RRA  ORIGINAL - EXTRAIDA DE PROGCOB02/03/04, QUE
+000130*                 TINHAM A MESMA TAB-OPERADORES-DADOS DIGITADA
+000140*                 TRES VEZES, COM RISCO DE DIVERGIR COM O TEMPO.
+000150******************************************************************
+000160 01  TAB-OPERADORES-DADOS.
+000170     05  FILLER PIC X(10) VALUE 'RRA'.
+000180     05  FILLER PIC X(10) VALUE 'JSILVA'.
+000190     05  FILLER PIC X(10) VALUE 'MSOUZA'.
+000200 01  TAB-OPERADORES REDEFINES TAB-OPERADORES-DADOS.
+000210     05  TAB-OPERADOR PIC X(10) OCCURS 3 TIMES.
