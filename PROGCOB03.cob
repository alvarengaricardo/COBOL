@@ -1,25 +1,266 @@
-      ******************************************************************
-      * Author: RICARDO RIBEIRO DE ALVARENGA - RRA
-      * Date: 2023-09-05
-      * Purpose: RECEBER E IMPRIMIR DATA DO SISTEMA, USANDO VARIAVEIS
-      *          ESTUTURADAS - 01.02...
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB03.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC 9(04) VALUE ZEROS.
-           02 WRK-MES PIC 9(02) VALUE ZEROS.
-           02 WRK-DIA PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-            DISPLAY 'DATA: ' WRK-DATA.
-            DISPLAY 'HOJE: ' WRK-DIA ' DO ' WRK-MES ' DE ' WRK-ANO.
-            DISPLAY 'OU...'.
-            DISPLAY WRK-DIA '/' WRK-MES '/' WRK-ANO.
-            STOP RUN.
-       END PROGRAM PROGCOB03.
+000010******************************************************************
+000020* Author: RICARDO RIBEIRO DE ALVARENGA - RRA
+000030* Installation: FOLHA DE PAGAMENTO
+000040* Date-Written: 2023-09-05
+000050* Date-Compiled: 2026-08-09
+000060* Purpose: RECEBER E IMPRIMIR DATA DO SISTEMA, USANDO VARIAVEIS
+000070*          ESTUTURADAS - 01.02..., E SINALIZAR SE O DIA E UTIL
+000080*          OU FERIADO/FIM DE SEMANA, PARA A JANELA DO LOTE
+000090*          NOTURNO DECIDIR SE DISPARA A FOLHA.
+000100* Tectonics: cobc
+000110******************************************************************
+000120* MODIFICATION HISTORY
+000130* DATE       INIT DESCRIPTION
+000140* 2023-09-05 RRA  ORIGINAL - CAPTURA E EXIBE A DATA DO SISTEMA.
+000150* 2026-08-09 RRA  INCLUIDA VERIFICACAO DE DIA UTIL (TABELA DE
+000160*                 FERIADOS FIXOS + DIA DA SEMANA), EXIBINDO
+000170*                 'DIA UTIL' OU 'FERIADO/FIM DE SEMANA'.
+000180* 2026-08-09 RRA  GOBACK NO LUGAR DE STOP RUN, PARA PODER SER
+000190*                 CHAMADO COMO SUBPROGRAMA PELO MENU PROGCOB01.
+000200* 2026-08-09 RRA  CADA EXECUCAO PASSA A SER REGISTRADA NO
+000210*                 AUDIT-FILE (DATA, HORA E OPERADOR), PARA DAR
+000220*                 RASTREABILIDADE A CAPTURA DA DATA DE LOTE.
+000230* 2026-08-09 RRA  O OPERADOR INFORMADO PASSA A SER CONFERIDO
+000240*                 CONTRA A TABELA DE OPERADORES AUTORIZADOS; SE
+000250*                 NAO FOR UM OPERADOR VALIDO, O PROGRAMA NAO
+000260*                 CLASSIFICA O DIA NEM GRAVA AUDITORIA, E DEVOLVE
+000270*                 RETURN-CODE 8. RETURN-CODE 0 EM CASO NORMAL.
+000280* 2026-08-09 RRA  8000-GRAVA-AUDITORIA PASSA A CONFERIR O STATUS
+000290*                 DO OPEN (INCLUSIVE O FALLBACK) E DO WRITE,
+000300*                 GUARDANDO O RESULTADO EM WRK-SW-AUDITORIA EM
+000310*                 VEZ DE CONFIAR EM WRK-AUDIT-STATUS, QUE O CLOSE
+000320*                 SEGUINTE SOBRESCREVE; 0000-MAINLINE PASSA A
+000330*                 DEVOLVER RETURN-CODE 4 (EM VEZ DE SEMPRE 0)
+000340*                 QUANDO A TRILHA DE AUDITORIA NAO PUDER SER
+000350*                 GRAVADA, PARA NAO MASCARAR A FALHA.
+000360* 2026-08-09 RRA  A CAPTURA DO OPERADOR FOI RETIRADA DE
+000370*                 1000-CAPTURA-DATA E PASSOU A SER FEITA EM
+000380*                 1050-CAPTURA-OPERADOR, QUE PRIMEIRO TENTA LER O
+000390*                 OPERATOR-CONTROL-FILE (PAYOPER); SO CAI NO
+000400*                 ACCEPT FROM CONSOLE QUANDO O ARQUIVO NAO EXISTE
+000410*                 OU ESTA VAZIO. ISSO PERMITE QUE A JCL/PAYROLL
+000420*                 RODE ESTE PROGRAMA SEM OPERADOR NO CONSOLE,
+000430*                 FORNECENDO O PAYOPER; A CHAMADA PELO MENU
+000440*                 PROGCOB01 CONTINUA PEDINDO NO CONSOLE, JA QUE O
+000450*                 PAYOPER NAO EXISTE NESSE CASO.
+000460* 2026-08-09 RRA  TAB-OPERADORES-DADOS/TAB-OPERADORES EXTRAIDAS
+000470*                 PARA O COPYBOOK COPYBOOKS/TABOPER.CPY,
+000480*                 COMPARTILHADO COM O PROGCOB02/04, NO LUGAR DE
+000490*                 TRES COPIAS DIGITADAS SEPARADAMENTE.
+000500******************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID. PROGCOB03.
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT AUDIT-FILE
+000570         ASSIGN TO "DATEAUD"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WRK-AUDIT-STATUS.
+000600     SELECT OPERATOR-CONTROL-FILE
+000610         ASSIGN TO "PAYOPER"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WRK-OPER-CFG-STATUS.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  AUDIT-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  AUDIT-RECORD.
+000690     05  AUD-DATA                 PIC 9(08).
+000700     05  AUD-FILL1                PIC X(02).
+000710     05  AUD-HORA                 PIC 9(08).
+000720     05  AUD-FILL2                PIC X(02).
+000730     05  AUD-OPERADOR             PIC X(10).
+000740 FD  OPERATOR-CONTROL-FILE
+000750     LABEL RECORDS ARE STANDARD.
+000760 01  OPERATOR-CONTROL-RECORD.
+000770     05  OPCFG-OPERADOR           PIC X(10).
+000780 WORKING-STORAGE SECTION.
+000790 01  WRK-DATA.
+000800     02  WRK-ANO          PIC 9(04) VALUE ZEROS.
+000810     02  WRK-MES          PIC 9(02) VALUE ZEROS.
+000820     02  WRK-DIA          PIC 9(02) VALUE ZEROS.
+000830 77  WRK-DOW              PIC 9(01) VALUE ZERO.
+000840 77  WRK-MMDD             PIC 9(04) VALUE ZERO.
+000850 77  WRK-IDX              PIC 9(02) COMP VALUE ZERO.
+000860 77  WRK-SW-FERIADO       PIC X(01) VALUE 'N'.
+000870     88  WRK-EH-FERIADO             VALUE 'S'.
+000880 77  WRK-SW-FIMSEM        PIC X(01) VALUE 'N'.
+000890     88  WRK-EH-FIMSEM               VALUE 'S'.
+000900 77  WRK-STATUS-DIA       PIC X(21) VALUE SPACES.
+000910 77  WRK-HORA             PIC 9(08) VALUE ZEROS.
+000920 77  WRK-OPERADOR         PIC X(10) VALUE SPACES.
+000930 77  WRK-AUDIT-STATUS     PIC X(02) VALUE '00'.
+000940     88  WRK-AUDIT-OK                VALUE '00'.
+000950 77  WRK-SW-AUDITORIA     PIC X(01) VALUE 'S'.
+000960     88  WRK-AUDITORIA-GRAVADA       VALUE 'S'.
+000970 77  WRK-SW-OPERADOR      PIC X(01) VALUE 'N'.
+000980     88  WRK-OPERADOR-VALIDO         VALUE 'S'.
+000990 77  WRK-OPER-CFG-STATUS  PIC X(02) VALUE '00'.
+001000     88  WRK-OPER-CFG-OK             VALUE '00'.
+001010 77  WRK-SW-OPER-ARQUIVO  PIC X(01) VALUE 'N'.
+001020     88  WRK-OPER-ARQUIVO            VALUE 'S'.
+001030*----------------------------------------------------------------
+001040* TABELA DE FERIADOS NACIONAIS FIXOS (MMDD), CARREGADA POR
+001050* REDEFINES, AO ESTILO CLASSICO DE TABELA EM WORKING-STORAGE.
+001060*----------------------------------------------------------------
+001070 01  TAB-FERIADOS-DADOS.
+001080     05  FILLER PIC X(04) VALUE '0101'.
+001090     05  FILLER PIC X(04) VALUE '0421'.
+001100     05  FILLER PIC X(04) VALUE '0501'.
+001110     05  FILLER PIC X(04) VALUE '0907'.
+001120     05  FILLER PIC X(04) VALUE '1012'.
+001130     05  FILLER PIC X(04) VALUE '1102'.
+001140     05  FILLER PIC X(04) VALUE '1115'.
+001150     05  FILLER PIC X(04) VALUE '1225'.
+001160 01  TAB-FERIADOS REDEFINES TAB-FERIADOS-DADOS.
+001170     05  TAB-FERIADO-MMDD PIC 9(04) OCCURS 8 TIMES.
+001180*----------------------------------------------------------------
+001190* TABELA DE OPERADORES AUTORIZADOS A EXECUTAR O LOTE, COMPARTILHADA COM
+001200* O PROGCOB02/04 (COPYBOOKS/TABOPER.CPY).
+001210*----------------------------------------------------------------
+001220     COPY TABOPER.
+001230 PROCEDURE DIVISION.
+001240******************************************************************
+001250* 0000-MAINLINE - CONTROLA A CAPTURA E A CLASSIFICACAO DO DIA.
+001260******************************************************************
+001270 0000-MAINLINE.
+001280     PERFORM 1000-CAPTURA-DATA THRU 1000-EXIT.
+001290     PERFORM 1050-CAPTURA-OPERADOR THRU 1050-EXIT.
+001300     PERFORM 1100-VALIDA-OPERADOR THRU 1100-EXIT.
+001310     IF WRK-OPERADOR-VALIDO
+001320         PERFORM 2000-VERIFICA-DIA-UTIL THRU 2000-EXIT
+001330         PERFORM 7000-MOSTRA-DADOS THRU 7000-EXIT
+001340         PERFORM 8000-GRAVA-AUDITORIA THRU 8000-EXIT
+001350         IF WRK-AUDITORIA-GRAVADA
+001360             MOVE 0 TO RETURN-CODE
+001370         ELSE
+001380             MOVE 4 TO RETURN-CODE
+001390         END-IF
+001400     ELSE
+001410         DISPLAY 'OPERADOR NAO AUTORIZADO: ' WRK-OPERADOR
+001420         MOVE 8 TO RETURN-CODE
+001430     END-IF.
+001440     GOBACK.
+001450******************************************************************
+001460* 1000-CAPTURA-DATA - LE A DATA E O DIA DA SEMANA DO SISTEMA.
+001470******************************************************************
+001480 1000-CAPTURA-DATA.
+001490     ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+001500     ACCEPT WRK-DOW  FROM DAY-OF-WEEK.
+001510     ACCEPT WRK-HORA FROM TIME.
+001520     COMPUTE WRK-MMDD = (WRK-MES * 100) + WRK-DIA.
+001530 1000-EXIT.
+001540     EXIT.
+001550******************************************************************
+001560* 1050-CAPTURA-OPERADOR - OBTEM O OPERADOR DO OPERATOR-CONTROL-
+001570*                         FILE (PAYOPER), QUANDO PREPARADO
+001580*                         EXTERNAMENTE PARA UMA EXECUCAO EM LOTE;
+001590*                         SE O ARQUIVO NAO EXISTIR OU ESTIVER
+001600*                         VAZIO, PEDE O OPERADOR NO CONSOLE, COMO
+001610*                         NUMA CHAMADA INTERATIVA PELO MENU.
+001620******************************************************************
+001630 1050-CAPTURA-OPERADOR.
+001640     MOVE 'N' TO WRK-SW-OPER-ARQUIVO.
+001650     OPEN INPUT OPERATOR-CONTROL-FILE.
+001660     IF WRK-OPER-CFG-OK
+001670         READ OPERATOR-CONTROL-FILE
+001680             AT END
+001690                 CONTINUE
+001700             NOT AT END
+001710                 MOVE OPCFG-OPERADOR TO WRK-OPERADOR
+001720                 SET WRK-OPER-ARQUIVO TO TRUE
+001730         END-READ
+001740         CLOSE OPERATOR-CONTROL-FILE
+001750     END-IF.
+001760     IF NOT WRK-OPER-ARQUIVO
+001770         DISPLAY 'OPERADOR: ' WITH NO ADVANCING
+001780         ACCEPT WRK-OPERADOR FROM CONSOLE
+001790     END-IF.
+001800 1050-EXIT.
+001810     EXIT.
+001820******************************************************************
+001830* 1100-VALIDA-OPERADOR - CONFERE O OPERADOR INFORMADO CONTRA A
+001840*                        TABELA DE OPERADORES AUTORIZADOS.
+001850******************************************************************
+001860 1100-VALIDA-OPERADOR.
+001870     MOVE 'N' TO WRK-SW-OPERADOR.
+001880     PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 3
+001890         IF WRK-OPERADOR = TAB-OPERADOR(WRK-IDX)
+001900             MOVE 'S' TO WRK-SW-OPERADOR
+001910         END-IF
+001920     END-PERFORM.
+001930 1100-EXIT.
+001940     EXIT.
+001950******************************************************************
+001960* 2000-VERIFICA-DIA-UTIL - CLASSIFICA O DIA COMO UTIL OU COMO
+001970*                          FERIADO/FIM DE SEMANA.
+001980******************************************************************
+001990 2000-VERIFICA-DIA-UTIL.
+002000     MOVE 'N' TO WRK-SW-FIMSEM.
+002010     IF WRK-DOW = 6 OR WRK-DOW = 7
+002020         MOVE 'S' TO WRK-SW-FIMSEM
+002030     END-IF.
+002040     PERFORM 2100-VERIFICA-FERIADO THRU 2100-EXIT.
+002050     IF WRK-EH-FIMSEM OR WRK-EH-FERIADO
+002060         MOVE 'FERIADO/FIM DE SEMANA' TO WRK-STATUS-DIA
+002070     ELSE
+002080         MOVE 'DIA UTIL' TO WRK-STATUS-DIA
+002090     END-IF.
+002100 2000-EXIT.
+002110     EXIT.
+002120******************************************************************
+002130* 2100-VERIFICA-FERIADO - PESQUISA O DIA NA TABELA DE FERIADOS.
+002140******************************************************************
+002150 2100-VERIFICA-FERIADO.
+002160     MOVE 'N' TO WRK-SW-FERIADO.
+002170     PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 8
+002180         IF WRK-MMDD = TAB-FERIADO-MMDD(WRK-IDX)
+002190             MOVE 'S' TO WRK-SW-FERIADO
+002200         END-IF
+002210     END-PERFORM.
+002220 2100-EXIT.
+002230     EXIT.
+002240******************************************************************
+002250* 7000-MOSTRA-DADOS - EXIBE A DATA E A SITUACAO DO DIA.
+002260******************************************************************
+002270 7000-MOSTRA-DADOS.
+002280     DISPLAY 'DATA: ' WRK-DATA.
+002290     DISPLAY 'HOJE: ' WRK-DIA ' DO ' WRK-MES ' DE ' WRK-ANO.
+002300     DISPLAY 'OU...'.
+002310     DISPLAY WRK-DIA '/' WRK-MES '/' WRK-ANO.
+002320     DISPLAY 'SITUACAO: ' WRK-STATUS-DIA.
+002330 7000-EXIT.
+002340     EXIT.
+002350******************************************************************
+002360* 8000-GRAVA-AUDITORIA - REGISTRA DATA, HORA E OPERADOR DESTA
+002370*                        EXECUCAO NO AUDIT-FILE (TRILHA DE
+002380*                        AUDITORIA), PARA RASTREAR QUEM E QUANDO
+002390*                        CAPTUROU A DATA DE PROCESSAMENTO.
+002400******************************************************************
+002410 8000-GRAVA-AUDITORIA.
+002420     MOVE 'S' TO WRK-SW-AUDITORIA.
+002430     OPEN EXTEND AUDIT-FILE.
+002440     IF NOT WRK-AUDIT-OK
+002450         CLOSE AUDIT-FILE
+002460         OPEN OUTPUT AUDIT-FILE
+002470     END-IF.
+002480     IF NOT WRK-AUDIT-OK
+002490         DISPLAY 'ERRO AO ABRIR AUDIT-FILE: ' WRK-AUDIT-STATUS
+002500         MOVE 'N' TO WRK-SW-AUDITORIA
+002510     ELSE
+002520         MOVE WRK-DATA     TO AUD-DATA
+002530         MOVE SPACES       TO AUD-FILL1
+002540         MOVE WRK-HORA     TO AUD-HORA
+002550         MOVE SPACES       TO AUD-FILL2
+002560         MOVE WRK-OPERADOR TO AUD-OPERADOR
+002570         WRITE AUDIT-RECORD
+002580         IF NOT WRK-AUDIT-OK
+002590             DISPLAY 'ERRO AO GRAVAR AUDITORIA: ' WRK-AUDIT-STATUS
+002600             MOVE 'N' TO WRK-SW-AUDITORIA
+002610         END-IF
+002620         CLOSE AUDIT-FILE
+002630     END-IF.
+002640 8000-EXIT.
+002650     EXIT.
+002660 END PROGRAM PROGCOB03.
